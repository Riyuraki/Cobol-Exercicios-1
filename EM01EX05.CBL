@@ -6,9 +6,52 @@
        DATE-COMPILED.
        SECURITY.  APENAS O AUTOR PODE MODIFICA-LO.
       *REMARKS. LE ARQUIVOS DE ENTRADA CADALU(NUMERO, NOME,
-      *         NOTA1, NOTA2 E FALTAS) E GRAVA NO ARQUIVO DE SAIDA 
-      *         CADAPR (NUMERO, NOME E MEDIA) SOMENTE OS 
+      *         NOTA1, NOTA2 E FALTAS) E GRAVA NO ARQUIVO DE SAIDA
+      *         CADAPR (NUMERO, NOME E MEDIA) SOMENTE OS
       *         REGISTRO QUE TIVEREM APROVAÇÃO POR FALTA E MEDIA.
+      *         A MEDIA MINIMA E O LIMITE DE FALTAS SAO LIDOS DO
+      *         ARQUIVO DE PARAMETROS CADPAR, EM VEZ DE FIXOS NO
+      *         PROGRAMA. OS REGISTROS REPROVADOS SAO GRAVADOS EM
+      *         CADREP COM O MOTIVO DA REPROVACAO (MEDIA, FALTA OU
+      *         AMBOS). OS ALUNOS NA FAIXA DE RECUPERACAO (MEDIA
+      *         ENTRE MEDIA-REC E MEDIA-MIN, COM FALTA DENTRO DO
+      *         LIMITE) SAO GRAVADOS EM CADREC, SEPARADOS DOS
+      *         REPROVADOS DEFINITIVOS. OS APROVADOS SAO GRAVADOS EM
+      *         CADAPR(RANK, NUMERO, NOME E MEDIA), ORDENADOS POR
+      *         MEDIA DECRESCENTE (SORT COM PROCEDIMENTOS DE ENTRADA/
+      *         SAIDA), COM O RANK DA TURMA ATRIBUIDO NA SAIDA DA
+      *         ORDENACAO. AO FINAL, GRAVA UMA LINHA DE
+      *         ESTATISTICA DA EXECUCAO EM EM01LOG, NO LAYOUT
+      *         COMPARTILHADO DA COPY LOGREG. SE CADALU NAO ABRIR
+      *         CORRETAMENTE, O PROGRAMA ENCERRA COM MENSAGEM, SEM
+      *         TENTAR LER O ARQUIVO. SE CADPAR NAO ABRIR, OS LIMITES
+      *         FIXOS DESTE PROGRAMA SAO USADOS NO LUGAR DOS
+      *         PARAMETROS, SEM ABORTAR A EXECUCAO. CADALU E UM
+      *         ARQUIVO INDEXADO PELA CHAVE NUMERO-ENT, LIDO AQUI
+      *         SEQUENCIALMENTE. ALEM DO CADAPR (LEITURA POR
+      *         PROGRAMA), TAMBEM GRAVA O RELAPR.DAT, UMA VERSAO
+      *         DO MESMO RANKING DE APROVADOS EM FORMATO DE
+      *         RELATORIO (TITULO, CABECALHO DE COLUNAS E LINHA DE
+      *         TOTAL), PARA SER IMPRESSA OU ABERTA DIRETAMENTE SEM
+      *         REFORMATACAO. CADA REGISTRO DE SAIDA EM CADAPR LEVA A
+      *         DATA DE PROCESSAMENTO (DATA-PROC-SAI). A CADA
+      *         QTD-CKP-INTERVALO REGISTROS LIDOS, O ULTIMO NUMERO-ENT
+      *         PROCESSADO E GRAVADO EM CADCKP05, COMO REGISTRO DE
+      *         PROGRESSO DA EXECUCAO. COMO A CLASSIFICACAO EXIGE VER
+      *         TODOS OS ALUNOS ANTES DE GRAVAR QUALQUER SAIDA (A
+      *         GRAVACAO SO OCORRE NA SAIDA DO SORT, APOS TODO O
+      *         CADALU SER LIDO), UM CHECKPOINT NAO PODE SER USADO
+      *         PARA PULAR REGISTROS JA LIDOS NUMA EXECUCAO REINICIADA
+      *         SEM DEIXAR ALUNOS DE FORA DO RANKING; POR ISSO, AO
+      *         ENCONTRAR UM CHECKPOINT DE UMA EXECUCAO INTERROMPIDA,
+      *         O PROGRAMA APENAS AVISA E RELE O CADALU POR COMPLETO.
+      *         AO TERMINAR NORMALMENTE, O CHECKPOINT E LIMPO. O NOME
+      *         DO ARQUIVO CADAPR E GERADO
+      *         DINAMICAMENTE COM DATA E HORA DA EXECUCAO (MESMA
+      *         TECNICA DO CADATU DE EM01EX02), PARA QUE CADA EXECUCAO
+      *         FIQUE PRESERVADA COMO UMA GERACAO PROPRIA NO
+      *         HISTORICO, EM VEZ DE SOBRESCREVER O RESULTADO DA
+      *         EXECUCAO ANTERIOR.
                                                                                                                                                                                                                                                                                                                                                                                                                                                                                        
        ENVIRONMENT DIVISION.
 
@@ -20,9 +63,31 @@
        INPUT-OUTPUT SECTION.
         FILE-CONTROL.
            SELECT     CADALU  ASSIGN  TO      DISK
-           ORGANIZATION IS    LINE    SEQUENTIAL.
-           SELECT     CADAPR  ASSIGN  TO      DISK
-           ORGANIZATION IS    LINE    SEQUENTIAL.
+           ORGANIZATION IS    INDEXED
+           RECORD KEY IS      NUMERO-ENT
+           FILE STATUS IS CADALU-STATUS.
+           SELECT     CADAPR  ASSIGN  TO DYNAMIC CADAPR-NOME
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADAPR-STATUS.
+           SELECT     CADPAR  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADPAR-STATUS.
+           SELECT     CADREP  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADREP-STATUS.
+           SELECT     CADREC  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADREC-STATUS.
+           SELECT     SORT-CADAPR  ASSIGN  TO  "SRT05".
+           SELECT     RELAPR  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS RELAPR-STATUS.
+           SELECT     EM01LOG  ASSIGN  TO     DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS EM01LOG-STATUS.
+           SELECT     CADCKP  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADCKP-STATUS.
 
        DATA     DIVISION.
 
@@ -31,68 +96,331 @@
            LABEL        RECORD  ARE     STANDARD
            VALUE        OF FILE-ID      IS      "CADALU.DAT".
 
-       01 REG-ENT.
-           02 NUMERO-ENT 	PIC 9(05).
-           02 NOME-ENT  	PIC X(20).
-           02 NOTA1		PIC 9(02)V99.
-           02 NOTA2		PIC 9(02)V99.
-	   02 FALTAS    	PIC 9(02).
+       COPY ALUREG.
 
        FD CADAPR
-           LABEL        RECORD ARE      STANDARD
-           VALUE        OF FILE-ID      IS      "CADAPR.DAT".
+           LABEL        RECORD ARE      STANDARD.
 
        01 REG-SAI.
+           02 RANK-SAI	   PIC 9(03).
            02 NUMERO-SAI   PIC 9(05).
            02 NOME-SAI     PIC X(20).
-           02 MEDIA	   PIC 9(02)V99.	
+           02 MEDIA	   PIC 9(02)V99.
+           02 DATA-PROC-SAI PIC 9(08).
+
+       FD CADPAR
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "CADPAR.DAT".
+
+       01 REG-PAR.
+           02 MEDIA-MIN-PAR        PIC 9(02)V99.
+           02 FALTAS-MAX-PAR       PIC 9(02).
+           02 MEDIA-REC-PAR        PIC 9(02)V99.
+
+       FD CADREP
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "CADREP.DAT".
+
+       01 REG-REP.
+           02 NUMERO-REP   PIC 9(05).
+           02 NOME-REP     PIC X(20).
+           02 MEDIA-REP    PIC 9(02)V99.
+           02 MOTIVO-REP   PIC X(13).
+
+       FD CADREC
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "CADREC.DAT".
+
+       01 REG-REC.
+           02 NUMERO-REC   PIC 9(05).
+           02 NOME-REC     PIC X(20).
+           02 MEDIA-REC    PIC 9(02)V99.
+
+       SD SORT-CADAPR.
+
+       01 REG-SORT.
+           02 NUMERO-SRT	PIC 9(05).
+           02 NOME-SRT		PIC X(20).
+           02 MEDIA-SRT		PIC 9(02)V99.
+
+       FD RELAPR
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "RELAPR.DAT".
+
+       01 REG-RELAPR.
+           02 LINHA-RELAPR	PIC X(80).
+
+       FD EM01LOG
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "EM01LOG.DAT".
+
+       COPY LOGREG.
+
+       FD CADCKP
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "CADCKP05.DAT".
+
+       01 REG-CKP.
+           02 NUMERO-CKP	PIC 9(05).
 
        WORKING-STORAGE SECTION.
 
+       77 CADALU-STATUS     PIC X(02) VALUE SPACES.
+       77 CADAPR-STATUS     PIC X(02) VALUE SPACES.
+       77 CADPAR-STATUS     PIC X(02) VALUE SPACES.
+       77 CADREP-STATUS     PIC X(02) VALUE SPACES.
+       77 CADREC-STATUS     PIC X(02) VALUE SPACES.
+       77 RELAPR-STATUS     PIC X(02) VALUE SPACES.
+       77 EM01LOG-STATUS     PIC X(02) VALUE SPACES.
+       77 CADCKP-STATUS     PIC X(02) VALUE SPACES.
        77 FIM-ARQ        PIC X(03) 	VALUE "NAO".
-       77 SOMA-NOTA	 PIC 9(02)V99 	VALUE ZEROS.
+       77 FIM-CKP        PIC X(03) 	VALUE "NAO".
+       77 QTD-CKP-INTERVALO PIC 9(05) VALUE 100.
+       77 CONTADOR-CKP      PIC 9(05) VALUE ZEROS.
+       77 SOMA-NOTA	 PIC 9(03)V99 	VALUE ZEROS.
        77 WMEDIA	 PIC 9(02)V99	VALUE ZEROS.
+       77 MEDIA-MIN      PIC 9(02)V99   VALUE 7,00.
+       77 FALTAS-MAX     PIC 9(02)      VALUE 18.
+       77 MEDIA-REC-MIN  PIC 9(02)V99   VALUE 5,00.
+       77 QTD-LIDOS         PIC 9(05) VALUE ZEROS.
+       77 QTD-GRAVADOS      PIC 9(05) VALUE ZEROS.
+       77 QTD-REJEITADOS    PIC 9(05) VALUE ZEROS.
+       77 WK-RANK        PIC 9(03)	VALUE ZEROS.
+       77 FIM-SORT       PIC X(03)	VALUE "NAO".
+       77 WK-RANK-ED      PIC ZZ9.
+       77 WK-NUMERO-ED    PIC ZZZZ9.
+       77 WK-MEDIA-ED     PIC Z9,99.
+       77 HORA-SISTEMA    PIC 9(08).
+       77 CADAPR-NOME     PIC X(30).
+       01 DATA-SISTEMA.
+           02 ANO-SISTEMA          PIC 9(04).
+           02 MES-SISTEMA          PIC 9(02).
+           02 DIA-SISTEMA          PIC 9(02).
 
        PROCEDURE         DIVISION.
 
        PERFORM INICIO.
-       PERFORM PRINCIPAL
-               UNTIL FIM-ARQ EQUAL "SIM".
+       SORT SORT-CADAPR
+            ON DESCENDING KEY MEDIA-SRT
+            INPUT PROCEDURE IS ENTRADA-SORT
+            OUTPUT PROCEDURE IS SAIDA-SORT.
        PERFORM TERMINO.
        STOP RUN.
 
        INICIO.
-            OPEN INPUT  CADALU
-                 OUTPUT CADAPR.
-            PERFORM LEITURA.
+            ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
+            ACCEPT HORA-SISTEMA FROM TIME.
+            STRING "CADAPR05." DATA-SISTEMA HORA-SISTEMA ".DAT"
+                   DELIMITED BY SIZE INTO CADAPR-NOME.
+            OPEN INPUT  CADALU.
+            IF CADALU-STATUS NOT EQUAL "00"
+               DISPLAY "EM01EX05 - CADALU NAO ABRIU - STATUS "
+                       CADALU-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+            PERFORM ABRE-SAIDAS.
+            OPEN INPUT CADPAR.
+            IF CADPAR-STATUS EQUAL "00"
+               PERFORM LEITURA-PARAMETROS
+               CLOSE CADPAR
+            END-IF.
+            PERFORM VERIFICA-CKP.
+            PERFORM CABECALHO-RELAPR.
+
+       ABRE-SAIDAS.
+            OPEN OUTPUT CADAPR
+                 OUTPUT CADREP
+                 OUTPUT CADREC
+                 OUTPUT RELAPR.
+
+       VERIFICA-CKP.
+            OPEN INPUT CADCKP.
+            IF CADCKP-STATUS EQUAL "00"
+               READ CADCKP
+                   AT END
+                   MOVE "SIM" TO FIM-CKP
+                   NOT AT END
+                   MOVE "NAO" TO FIM-CKP
+               END-READ
+               IF FIM-CKP EQUAL "NAO"
+                  DISPLAY "EM01EX05 - CHECKPOINT " NUMERO-CKP
+                          " DE UMA EXECUCAO ANTERIOR ENCONTRADO - O "
+                          "RANKING EXIGE UMA LEITURA COMPLETA DO "
+                          "CADALU; RELENDO O ARQUIVO DESDE O INICIO"
+               END-IF
+               CLOSE CADCKP
+            END-IF.
+
+       CABECALHO-RELAPR.
+            MOVE SPACES TO LINHA-RELAPR.
+            STRING "RELATORIO DE APROVADOS - EM01EX05 - "
+                   DELIMITED BY SIZE
+                   DATA-SISTEMA DELIMITED BY SIZE
+                   INTO LINHA-RELAPR.
+            WRITE REG-RELAPR.
+            MOVE SPACES TO LINHA-RELAPR.
+            WRITE REG-RELAPR.
+            MOVE "RANK   NUMERO   NOME                   MEDIA"
+                 TO LINHA-RELAPR.
+            WRITE REG-RELAPR.
+            MOVE SPACES TO LINHA-RELAPR.
+            WRITE REG-RELAPR.
+
+       LEITURA-PARAMETROS.
+            READ CADPAR
+                AT END
+                CONTINUE
+                NOT AT END
+                MOVE MEDIA-MIN-PAR TO MEDIA-MIN
+                MOVE FALTAS-MAX-PAR TO FALTAS-MAX
+                MOVE MEDIA-REC-PAR TO MEDIA-REC-MIN.
 
        LEITURA.
             READ CADALU
                 AT END
-                MOVE "SIM" TO FIM-ARQ.
+                MOVE "SIM" TO FIM-ARQ
+                NOT AT END
+                ADD 1 TO QTD-LIDOS.
+
+       ENTRADA-SORT.
+            PERFORM LEITURA.
+            PERFORM PRINCIPAL
+                    UNTIL FIM-ARQ EQUAL "SIM".
 
        PRINCIPAL.
          PERFORM CALCMEDIA.
          PERFORM APROVADOS.
+         PERFORM ATUALIZA-CKP.
          PERFORM LEITURA.
 
+       ATUALIZA-CKP.
+           ADD 1 TO CONTADOR-CKP.
+           IF CONTADOR-CKP EQUAL QTD-CKP-INTERVALO
+              PERFORM GRAVA-CKP
+              MOVE ZEROS TO CONTADOR-CKP
+           END-IF.
+
+       GRAVA-CKP.
+           OPEN OUTPUT CADCKP.
+           MOVE NUMERO-ENT TO NUMERO-CKP.
+           WRITE REG-CKP.
+           CLOSE CADCKP.
+
+       LIMPA-CKP.
+           OPEN OUTPUT CADCKP.
+           CLOSE CADCKP.
+
        CALCMEDIA.
           
          ADD NOTA1 NOTA2 GIVING SOMA-NOTA.
          DIVIDE SOMA-NOTA BY 2 GIVING WMEDIA.
 
        APROVADOS.
-          IF WMEDIA NOT< 7 
-		AND FALTAS NOT> 18
-                    
-             PERFORM GRAVACAO.
+          IF WMEDIA NOT< MEDIA-MIN
+		AND FALTAS NOT> FALTAS-MAX
+
+             PERFORM GRAVACAO
+          ELSE
+             IF WMEDIA NOT< MEDIA-REC-MIN AND FALTAS NOT> FALTAS-MAX
+                PERFORM GRAVA-RECUPERACAO
+             ELSE
+                PERFORM GRAVA-REPROVADO.
 
        GRAVACAO.
-           MOVE NUMERO-ENT TO NUMERO-SAI.
-           MOVE NOME-ENT TO NOME-SAI.
-   	   MOVE WMEDIA TO MEDIA.
-           WRITE REG-SAI.
+           MOVE NUMERO-ENT TO NUMERO-SRT.
+           MOVE NOME-ENT TO NOME-SRT.
+   	   MOVE WMEDIA TO MEDIA-SRT.
+           RELEASE REG-SORT.
+           ADD 1 TO QTD-GRAVADOS.
+
+       SAIDA-SORT.
+            MOVE "NAO" TO FIM-SORT.
+            PERFORM RETORNA-SORT.
+            PERFORM ESCREVE-RANQUEADO
+                    UNTIL FIM-SORT EQUAL "SIM".
+
+       RETORNA-SORT.
+            RETURN SORT-CADAPR
+                AT END
+                MOVE "SIM" TO FIM-SORT.
+
+       ESCREVE-RANQUEADO.
+            ADD 1 TO WK-RANK.
+            MOVE WK-RANK TO RANK-SAI.
+            MOVE NUMERO-SRT TO NUMERO-SAI.
+            MOVE NOME-SRT TO NOME-SAI.
+            MOVE MEDIA-SRT TO MEDIA.
+            MOVE DATA-SISTEMA TO DATA-PROC-SAI.
+            WRITE REG-SAI.
+            PERFORM GRAVA-RELAPR.
+            PERFORM RETORNA-SORT.
+
+       GRAVA-RELAPR.
+            MOVE SPACES TO LINHA-RELAPR.
+            MOVE RANK-SAI TO WK-RANK-ED.
+            MOVE NUMERO-SAI TO WK-NUMERO-ED.
+            MOVE MEDIA TO WK-MEDIA-ED.
+            STRING WK-RANK-ED   DELIMITED BY SIZE
+                   "    "       DELIMITED BY SIZE
+                   WK-NUMERO-ED DELIMITED BY SIZE
+                   "    "       DELIMITED BY SIZE
+                   NOME-SAI     DELIMITED BY SIZE
+                   "  "         DELIMITED BY SIZE
+                   WK-MEDIA-ED  DELIMITED BY SIZE
+                   INTO LINHA-RELAPR.
+            WRITE REG-RELAPR.
+
+       GRAVA-RECUPERACAO.
+           MOVE NUMERO-ENT TO NUMERO-REC.
+           MOVE NOME-ENT TO NOME-REC.
+           MOVE WMEDIA TO MEDIA-REC.
+           WRITE REG-REC.
+           ADD 1 TO QTD-GRAVADOS.
+
+       GRAVA-REPROVADO.
+           MOVE NUMERO-ENT TO NUMERO-REP.
+           MOVE NOME-ENT TO NOME-REP.
+           MOVE WMEDIA TO MEDIA-REP.
+           IF WMEDIA < MEDIA-MIN AND FALTAS > FALTAS-MAX
+              MOVE "MEDIA E FALTA" TO MOTIVO-REP
+           ELSE
+              IF WMEDIA < MEDIA-MIN
+                 MOVE "MEDIA" TO MOTIVO-REP
+              ELSE
+                 MOVE "FALTA" TO MOTIVO-REP
+              END-IF
+           END-IF.
+           WRITE REG-REP.
+           ADD 1 TO QTD-REJEITADOS.
+
+       GRAVA-LOG.
+           OPEN EXTEND EM01LOG.
+           IF EM01LOG-STATUS NOT EQUAL "00"
+              OPEN OUTPUT EM01LOG
+           END-IF.
+           MOVE "EM01EX05" TO PROGRAMA-LOG.
+           MOVE DATA-SISTEMA TO DATA-LOG.
+           MOVE QTD-LIDOS TO QTD-LIDOS-LOG.
+           MOVE QTD-GRAVADOS TO QTD-GRAVADOS-LOG.
+           MOVE QTD-REJEITADOS TO QTD-REJEITADOS-LOG.
+           WRITE REG-LOG.
+           CLOSE EM01LOG.
+
+       RODAPE-RELAPR.
+           MOVE SPACES TO LINHA-RELAPR.
+           MOVE WK-RANK TO WK-NUMERO-ED.
+           STRING "TOTAL DE APROVADOS: " DELIMITED BY SIZE
+                  WK-NUMERO-ED DELIMITED BY SIZE
+                  INTO LINHA-RELAPR.
+           WRITE REG-RELAPR.
 
        TERMINO.
+           PERFORM RODAPE-RELAPR.
+           PERFORM GRAVA-LOG.
+           PERFORM LIMPA-CKP.
            CLOSE CADALU
-                 CADAPR.
+                 CADAPR
+                 CADREP
+                 CADREC
+                 RELAPR.

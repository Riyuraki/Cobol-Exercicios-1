@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      EM01DRV.
+       AUTHOR.          MARCELO MIYAZAKI.
+       INSTALLATION.    FATEC-SP.
+       DATE-WRITTEN.    23/03/2024.
+       DATE-COMPILED.
+       SECURITY.  APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS. EXECUTA EM SEQUENCIA OS PROGRAMAS EM01EX02 A EM01EX08,
+      *         PARANDO A CADEIA NO PRIMEIRO PASSO QUE RETORNAR CODIGO
+      *         DE RETORNO DIFERENTE DE ZERO.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MARCELO-PC.
+       OBJECT-COMPUTER. MARCELO-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       DATA     DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       77 WK-COMANDO     PIC X(80).
+       77 WK-RC          PIC S9(04) VALUE ZERO.
+       77 WK-PASSO       PIC X(08).
+
+       PROCEDURE         DIVISION.
+
+       PERFORM PRINCIPAL.
+       PERFORM TERMINO.
+       STOP RUN.
+
+       PRINCIPAL.
+           PERFORM PASSO-02.
+           IF WK-RC EQUAL ZERO
+              PERFORM PASSO-03
+           END-IF.
+           IF WK-RC EQUAL ZERO
+              PERFORM PASSO-04
+           END-IF.
+           IF WK-RC EQUAL ZERO
+              PERFORM PASSO-05
+           END-IF.
+           IF WK-RC EQUAL ZERO
+              PERFORM PASSO-06
+           END-IF.
+           IF WK-RC EQUAL ZERO
+              PERFORM PASSO-07
+           END-IF.
+           IF WK-RC EQUAL ZERO
+              PERFORM PASSO-08
+           END-IF.
+
+       PASSO-02.
+           MOVE "EM01EX02" TO WK-PASSO.
+           MOVE "./EM01EX02" TO WK-COMANDO.
+           PERFORM EXECUTA-PASSO.
+
+       PASSO-03.
+           MOVE "EM01EX03" TO WK-PASSO.
+           MOVE "./EM01EX03" TO WK-COMANDO.
+           PERFORM EXECUTA-PASSO.
+
+       PASSO-04.
+           MOVE "EM01EX04" TO WK-PASSO.
+           MOVE "./EM01EX04" TO WK-COMANDO.
+           PERFORM EXECUTA-PASSO.
+
+       PASSO-05.
+           MOVE "EM01EX05" TO WK-PASSO.
+           MOVE "./EM01EX05" TO WK-COMANDO.
+           PERFORM EXECUTA-PASSO.
+
+       PASSO-06.
+           MOVE "EM01EX06" TO WK-PASSO.
+           MOVE "./EM01EX06" TO WK-COMANDO.
+           PERFORM EXECUTA-PASSO.
+
+       PASSO-07.
+           MOVE "EM01EX07" TO WK-PASSO.
+           MOVE "./EM01EX07" TO WK-COMANDO.
+           PERFORM EXECUTA-PASSO.
+
+       PASSO-08.
+           MOVE "EM01EX08" TO WK-PASSO.
+           MOVE "./EM01EX08" TO WK-COMANDO.
+           PERFORM EXECUTA-PASSO.
+
+       EXECUTA-PASSO.
+           DISPLAY "EM01DRV - INICIANDO " WK-PASSO.
+           CALL "SYSTEM" USING WK-COMANDO.
+           MOVE RETURN-CODE TO WK-RC.
+           IF WK-RC NOT EQUAL ZERO
+              DISPLAY "EM01DRV - FALHA NO PASSO " WK-PASSO
+                      " - RC=" WK-RC
+           END-IF.
+
+       TERMINO.
+           IF WK-RC EQUAL ZERO
+              DISPLAY "EM01DRV - CADEIA CONCLUIDA COM SUCESSO"
+           ELSE
+              DISPLAY "EM01DRV - CADEIA INTERROMPIDA NO PASSO "
+                      WK-PASSO
+           END-IF.

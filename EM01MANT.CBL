@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      EM01MANT.
+       AUTHOR.          MARCELO MIYAZAKI.
+       INSTALLATION.    FATEC-SP.
+       DATE-WRITTEN.    24/03/2024.
+       DATE-COMPILED.
+       SECURITY.  APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS. MANUTENCAO DO CADASTRO DE ALUNOS CADALU (ARQUIVO
+      *         INDEXADO PELA CHAVE NUMERO-ENT). O OPERADOR ESCOLHE
+      *         UMA OPCAO (I-INCLUIR, A-ALTERAR, E-EXCLUIR, F-FIM) E
+      *         O PROGRAMA FAZ O WRITE/REWRITE/DELETE CORRESPONDENTE
+      *         CONTRA O CADALU.DAT, EM VEZ DE EXIGIR QUE A CORRECAO
+      *         SEJA FEITA EDITANDO O ARQUIVO NA MAO ENTRE OS LOTES.
+      *         A INCLUSAO PEDE TODOS OS CAMPOS DO REGISTRO, INCLUSIVE
+      *         AS NOTAS E AS FALTAS, PARA QUE NENHUM CAMPO FIQUE COM
+      *         LIXO DE UM REGISTRO ANTERIOR. A ALTERACAO PERMITE
+      *         CORRIGIR O NOME, O SEXO, A DATA DE NASCIMENTO, AS
+      *         NOTAS E AS FALTAS DO ALUNO.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MARCELO-PC.
+       OBJECT-COMPUTER. MARCELO-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT     CADALU  ASSIGN  TO      DISK
+           ORGANIZATION IS    INDEXED
+           ACCESS MODE IS     RANDOM
+           RECORD KEY IS      NUMERO-ENT
+           FILE STATUS IS CADALU-STATUS.
+
+       DATA     DIVISION.
+
+       FILE SECTION.
+       FD CADALU
+           LABEL        RECORD  ARE     STANDARD
+           VALUE        OF FILE-ID      IS      "CADALU.DAT".
+
+       COPY ALUREG.
+
+       WORKING-STORAGE SECTION.
+
+       77 CADALU-STATUS     PIC X(02) VALUE SPACES.
+       77 FIM-MANUTENCAO    PIC X(03) VALUE "NAO".
+       77 WK-OPCAO          PIC X(01) VALUE SPACE.
+           88 OPCAO-INCLUIR           VALUE "I" "i".
+           88 OPCAO-ALTERAR           VALUE "A" "a".
+           88 OPCAO-EXCLUIR           VALUE "E" "e".
+           88 OPCAO-FIM               VALUE "F" "f".
+       77 QTD-INCLUIDOS     PIC 9(05) VALUE ZEROS.
+       77 QTD-ALTERADOS     PIC 9(05) VALUE ZEROS.
+       77 QTD-EXCLUIDOS     PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE         DIVISION.
+
+       PERFORM INICIO.
+       PERFORM PRINCIPAL
+               UNTIL FIM-MANUTENCAO EQUAL "SIM".
+       PERFORM TERMINO.
+       STOP RUN.
+
+       INICIO.
+            OPEN I-O CADALU.
+            IF CADALU-STATUS NOT EQUAL "00"
+               CLOSE CADALU
+               OPEN OUTPUT CADALU
+               CLOSE CADALU
+               OPEN I-O CADALU
+            END-IF.
+
+       PRINCIPAL.
+            DISPLAY "EM01MANT - (I)NCLUIR (A)LTERAR (E)XCLUIR (F)IM: ".
+            ACCEPT WK-OPCAO.
+            EVALUATE TRUE
+                WHEN OPCAO-INCLUIR
+                     PERFORM INCLUSAO
+                WHEN OPCAO-ALTERAR
+                     PERFORM ALTERACAO
+                WHEN OPCAO-EXCLUIR
+                     PERFORM EXCLUSAO
+                WHEN OPCAO-FIM
+                     MOVE "SIM" TO FIM-MANUTENCAO
+                WHEN OTHER
+                     DISPLAY "EM01MANT - OPCAO INVALIDA"
+            END-EVALUATE.
+
+       INCLUSAO.
+            DISPLAY "NUMERO ....: ".
+            ACCEPT NUMERO-ENT.
+            DISPLAY "NOME ......: ".
+            ACCEPT NOME-ENT.
+            DISPLAY "SEXO ......: ".
+            ACCEPT SEXO-ENT.
+            DISPLAY "DATA NASC (DDMMAAAA): ".
+            ACCEPT DATANASCIMENTO-ENT.
+            DISPLAY "NOTA 1 ....: ".
+            ACCEPT NOTA1.
+            DISPLAY "NOTA 2 ....: ".
+            ACCEPT NOTA2.
+            DISPLAY "NOTA 3 ....: ".
+            ACCEPT NOTA3.
+            DISPLAY "NOTA 4 ....: ".
+            ACCEPT NOTA4.
+            DISPLAY "FALTAS ....: ".
+            ACCEPT FALTAS.
+            WRITE REG-ENT
+                INVALID KEY
+                DISPLAY "EM01MANT - ALUNO " NUMERO-ENT
+                        " JA EXISTE"
+                NOT INVALID KEY
+                ADD 1 TO QTD-INCLUIDOS
+            END-WRITE.
+
+       ALTERACAO.
+            DISPLAY "NUMERO DO ALUNO A ALTERAR: ".
+            ACCEPT NUMERO-ENT.
+            READ CADALU
+                INVALID KEY
+                DISPLAY "EM01MANT - ALUNO " NUMERO-ENT
+                        " NAO ENCONTRADO"
+                NOT INVALID KEY
+                PERFORM REGRAVA-ALTERACAO
+            END-READ.
+
+       REGRAVA-ALTERACAO.
+            DISPLAY "NOVO NOME .: ".
+            ACCEPT NOME-ENT.
+            DISPLAY "NOVO SEXO .: ".
+            ACCEPT SEXO-ENT.
+            DISPLAY "NOVA DATA NASC (DDMMAAAA): ".
+            ACCEPT DATANASCIMENTO-ENT.
+            DISPLAY "NOVA NOTA 1: ".
+            ACCEPT NOTA1.
+            DISPLAY "NOVA NOTA 2: ".
+            ACCEPT NOTA2.
+            DISPLAY "NOVA NOTA 3: ".
+            ACCEPT NOTA3.
+            DISPLAY "NOVA NOTA 4: ".
+            ACCEPT NOTA4.
+            DISPLAY "NOVAS FALTAS: ".
+            ACCEPT FALTAS.
+            REWRITE REG-ENT.
+            ADD 1 TO QTD-ALTERADOS.
+
+       EXCLUSAO.
+            DISPLAY "NUMERO DO ALUNO A EXCLUIR: ".
+            ACCEPT NUMERO-ENT.
+            READ CADALU
+                INVALID KEY
+                DISPLAY "EM01MANT - ALUNO " NUMERO-ENT
+                        " NAO ENCONTRADO"
+                NOT INVALID KEY
+                PERFORM APAGA-REGISTRO
+            END-READ.
+
+       APAGA-REGISTRO.
+            DELETE CADALU
+                INVALID KEY
+                DISPLAY "EM01MANT - FALHA AO EXCLUIR O ALUNO "
+                        NUMERO-ENT
+                NOT INVALID KEY
+                ADD 1 TO QTD-EXCLUIDOS
+            END-DELETE.
+
+       TERMINO.
+            DISPLAY "EM01MANT - RESUMO DA MANUTENCAO".
+            DISPLAY "INCLUIDOS .: " QTD-INCLUIDOS.
+            DISPLAY "ALTERADOS .: " QTD-ALTERADOS.
+            DISPLAY "EXCLUIDOS .: " QTD-EXCLUIDOS.
+            CLOSE CADALU.

@@ -7,7 +7,39 @@
        SECURITY.  APENAS O AUTOR PODE MODIFICA-LO.
       *REMARKS. LE ARQUIVOS DE ENTRADA CADFUN(CODIGO, NOME E
       *         SALARIO BRUTO) E GRAVA NO ARQUIVO DE SAIDA
-      *         CADSAI (CODIGO, NOME E SALARIO REAJUSTADO).
+      *         CADSAI (CODIGO, NOME, SALARIO BRUTO ORIGINAL,
+      *         VALOR DO REAJUSTE, FAIXA APLICADA E SALARIO
+      *         REAJUSTADO). UM RELATORIO RELREAJ RESUME, POR
+      *         FAIXA, A QUANTIDADE DE FUNCIONARIOS E O TOTAL DE
+      *         SALARIO ANTES E DEPOIS DO REAJUSTE. AO FINAL, GRAVA
+      *         UMA LINHA DE ESTATISTICA DA EXECUCAO EM EM01LOG, NO
+      *         LAYOUT COMPARTILHADO DA COPY LOGREG. SE CADFUN NAO
+      *         ABRIR CORRETAMENTE, O PROGRAMA ENCERRA COM MENSAGEM,
+      *         SEM TENTAR LER O ARQUIVO. ALEM DO CADSAI (LEITURA
+      *         POR PROGRAMA), TAMBEM GRAVA O RELPAG.DAT, UMA VERSAO
+      *         DO MESMO REAJUSTE EM FORMATO DE RELATORIO (TITULO,
+      *         CABECALHO DE COLUNAS E LINHA DE TOTAL), PARA SER
+      *         IMPRESSA OU ABERTA DIRETAMENTE SEM REFORMATACAO. CADA
+      *         REGISTRO DE SAIDA EM CADSAI LEVA A DATA DE
+      *         PROCESSAMENTO (DATA-PROC-SAI). AO FINAL DO CADSAI E
+      *         GRAVADO UM REGISTRO TRAILER (REG-SAI-TRL) COM A
+      *         QUANTIDADE E O TOTAL DE SALARIO REAJUSTADO DOS
+      *         REGISTROS GRAVADOS, PARA CONFERENCIA DE HASH-TOTAL
+      *         PELO JOB DE CARGA DA CONTABILIDADE. O ARQUIVO DE
+      *         PARAMETROS PARREAJ, SE PRESENTE E COM MODO-SIMULACAO
+      *         IGUAL A "S", LIGA O MODO DE SIMULACAO (DRY-RUN): O
+      *         CALCULO DO REAJUSTE (CALCREAJ) E OS RELATORIOS RELREAJ
+      *         E RELPAG SAO PRODUZIDOS NORMALMENTE, MOSTRANDO O
+      *         IMPACTO DA FOLHA, MAS O CADSAI.DAT NAO E ABERTO NEM
+      *         GRAVADO, PRESERVANDO O RESULTADO DE UMA EXECUCAO REAL
+      *         ANTERIOR. SE PARREAJ NAO ABRIR OU MODO-SIMULACAO FOR
+      *         DIFERENTE DE "S", A EXECUCAO E NORMAL. QUANDO O CADSAI
+      *         E GRAVADO (EXECUCAO NORMAL), SEU NOME E GERADO
+      *         DINAMICAMENTE COM DATA E HORA DA EXECUCAO (MESMA
+      *         TECNICA DO CADATU DE EM01EX02), PARA QUE CADA EXECUCAO
+      *         FIQUE PRESERVADA COMO UMA GERACAO PROPRIA NO
+      *         HISTORICO, EM VEZ DE SOBRESCREVER O RESULTADO DA
+      *         EXECUCAO ANTERIOR.
                                                                                                                                                                                                                                                                                                                                                                                                                                                                                        
        ENVIRONMENT DIVISION.
 
@@ -19,9 +51,23 @@
        INPUT-OUTPUT SECTION.
         FILE-CONTROL.
            SELECT     CADFUN  ASSIGN  TO      DISK
-           ORGANIZATION IS    LINE    SEQUENTIAL.
-           SELECT     CADSAI  ASSIGN  TO      DISK
-           ORGANIZATION IS    LINE    SEQUENTIAL.
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADFUN-STATUS.
+           SELECT     CADSAI  ASSIGN  TO DYNAMIC CADSAI-NOME
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADSAI-STATUS.
+           SELECT     RELREAJ  ASSIGN  TO     DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS RELREAJ-STATUS.
+           SELECT     RELPAG  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS RELPAG-STATUS.
+           SELECT     PARREAJ  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS PARREAJ-STATUS.
+           SELECT     EM01LOG  ASSIGN  TO     DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS EM01LOG-STATUS.
 
        DATA     DIVISION.
 
@@ -36,18 +82,87 @@
            02 SALBRT 		PIC 9(05)V99.
 
        FD CADSAI
-           LABEL        RECORD ARE      STANDARD
-           VALUE        OF FILE-ID      IS      "CADSAI.DAT".
+           LABEL        RECORD ARE      STANDARD.
 
        01 REG-SAI.
            02 COD-SAI 	    	PIC 9(05).
            02 NOME-SAI  	PIC X(20).
-           02 SALAJT 		PIC 9(05)V99.	
+           02 SALBRT-SAI        PIC 9(05)V99.
+           02 AJUSTE-SAI        PIC 9(05)V99.
+           02 FAIXA-SAI         PIC 9(02).
+           02 SALAJT 		PIC 9(05)V99.
+           02 DATA-PROC-SAI     PIC 9(08).
+
+       01 REG-SAI-TRL.
+           02 TIPO-TRL            PIC X(03).
+           02 QTD-REG-TRL         PIC 9(05).
+           02 TOTAL-SALAJT-TRL    PIC 9(08)V99.
+
+       FD RELREAJ
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "RELREAJ.DAT".
+
+       01 REG-REAJ.
+           02 FAIXA-REAJ           PIC 9(02).
+           02 QTD-REAJ             PIC 9(05).
+           02 TOTAL-ANTES-REAJ     PIC 9(08)V99.
+           02 TOTAL-DEPOIS-REAJ    PIC 9(08)V99.
+
+       FD RELPAG
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "RELPAG.DAT".
+
+       01 REG-RELPAG.
+           02 LINHA-RELPAG	PIC X(80).
+
+       FD PARREAJ
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "PARREAJ.DAT".
+
+       01 REG-PARREAJ.
+           02 MODO-SIMULACAO      PIC X(01).
+
+       FD EM01LOG
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "EM01LOG.DAT".
+
+       COPY LOGREG.
 
        WORKING-STORAGE SECTION.
 
+       77 CADFUN-STATUS     PIC X(02) VALUE SPACES.
+       77 CADSAI-STATUS     PIC X(02) VALUE SPACES.
+       77 RELREAJ-STATUS    PIC X(02) VALUE SPACES.
+       77 RELPAG-STATUS     PIC X(02) VALUE SPACES.
+       77 PARREAJ-STATUS    PIC X(02) VALUE SPACES.
+       77 EM01LOG-STATUS     PIC X(02) VALUE SPACES.
        77 FIM-ARQ        PIC X(03) 	VALUE "NAO".
+       77 MODO-DRYRUN    PIC X(03)      VALUE "NAO".
+       77 QTD-LIDOS         PIC 9(05) VALUE ZEROS.
+       77 QTD-GRAVADOS      PIC 9(05) VALUE ZEROS.
+       77 QTD-REJEITADOS    PIC 9(05) VALUE ZEROS.
+       01 DATA-SISTEMA.
+           02 ANO-SISTEMA          PIC 9(04).
+           02 MES-SISTEMA          PIC 9(02).
+           02 DIA-SISTEMA          PIC 9(02).
        77 AJUSTE	 PIC 9(05)V99   VALUE ZEROS.
+       77 WK-SALAJT      PIC 9(05)V99   VALUE ZEROS.
+       77 WK-FAIXA       PIC 9(02)      VALUE ZEROS.
+       77 QTD-FAIXA1     PIC 9(05) VALUE ZEROS.
+       77 QTD-FAIXA2     PIC 9(05) VALUE ZEROS.
+       77 QTD-FAIXA3     PIC 9(05) VALUE ZEROS.
+       77 TOTAL-ANTES-1  PIC 9(08)V99 VALUE ZEROS.
+       77 TOTAL-ANTES-2  PIC 9(08)V99 VALUE ZEROS.
+       77 TOTAL-ANTES-3  PIC 9(08)V99 VALUE ZEROS.
+       77 TOTAL-DEPOIS-1 PIC 9(08)V99 VALUE ZEROS.
+       77 TOTAL-DEPOIS-2 PIC 9(08)V99 VALUE ZEROS.
+       77 TOTAL-DEPOIS-3 PIC 9(08)V99 VALUE ZEROS.
+       77 WK-COD-ED       PIC ZZZZ9.
+       77 WK-SALBRT-ED    PIC Z(7)9,99.
+       77 WK-AJUSTE-ED    PIC ZZZZZ9,99.
+       77 WK-SALAJT-ED    PIC Z(7)9,99.
+       77 HORA-SISTEMA    PIC 9(08).
+       77 CADSAI-NOME     PIC X(30).
 
        PROCEDURE         DIVISION.
 
@@ -58,14 +173,73 @@
        STOP RUN.
 
        INICIO.
-            OPEN INPUT  CADFUN
-                 OUTPUT CADSAI.
+            ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
+            ACCEPT HORA-SISTEMA FROM TIME.
+            STRING "CADSAI08." DATA-SISTEMA HORA-SISTEMA ".DAT"
+                   DELIMITED BY SIZE INTO CADSAI-NOME.
+            OPEN INPUT  CADFUN.
+            IF CADFUN-STATUS NOT EQUAL "00"
+               DISPLAY "EM01EX08 - CADFUN NAO ABRIU - STATUS "
+                       CADFUN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+            PERFORM ABRE-SAIDAS.
+            OPEN INPUT PARREAJ.
+            IF PARREAJ-STATUS EQUAL "00"
+               PERFORM LEITURA-PARREAJ
+               CLOSE PARREAJ
+            END-IF.
+            IF MODO-DRYRUN EQUAL "NAO"
+               OPEN OUTPUT CADSAI
+            ELSE
+               DISPLAY "EM01EX08 - MODO SIMULACAO - CADSAI NAO SERA "
+                       "GRAVADO"
+            END-IF.
+            PERFORM CABECALHO-RELPAG.
             PERFORM LEITURA.
 
+       ABRE-SAIDAS.
+            OPEN OUTPUT RELREAJ
+                 OUTPUT RELPAG.
+
+       LEITURA-PARREAJ.
+            READ PARREAJ
+                AT END
+                CONTINUE
+                NOT AT END
+                IF MODO-SIMULACAO EQUAL "S"
+                   MOVE "SIM" TO MODO-DRYRUN
+                END-IF.
+
+       CABECALHO-RELPAG.
+            MOVE SPACES TO LINHA-RELPAG.
+            STRING "RELATORIO DE REAJUSTE SALARIAL - EM01EX08 - "
+                   DELIMITED BY SIZE
+                   DATA-SISTEMA DELIMITED BY SIZE
+                   INTO LINHA-RELPAG.
+            WRITE REG-RELPAG.
+            MOVE SPACES TO LINHA-RELPAG.
+            WRITE REG-RELPAG.
+            MOVE "CODIGO   NOME           SAL.ORIG   AJUSTE   SAL.REAJ"
+                 TO LINHA-RELPAG.
+            WRITE REG-RELPAG.
+            MOVE SPACES TO LINHA-RELPAG.
+            WRITE REG-RELPAG.
+            IF MODO-DRYRUN EQUAL "SIM"
+               MOVE "*** MODO SIMULACAO - CADSAI NAO GRAVADO ***"
+                    TO LINHA-RELPAG
+               WRITE REG-RELPAG
+               MOVE SPACES TO LINHA-RELPAG
+               WRITE REG-RELPAG
+            END-IF.
+
        LEITURA.
             READ CADFUN
                 AT END
-                MOVE "SIM" TO FIM-ARQ.
+                MOVE "SIM" TO FIM-ARQ
+                NOT AT END
+                ADD 1 TO QTD-LIDOS.
 
        PRINCIPAL.
          PERFORM CALCREAJ.
@@ -75,23 +249,130 @@
 
          IF SALBRT NOT> 1000
             MULTIPLY SALBRT BY 0,12 GIVING AJUSTE
-            ADD AJUSTE TO SALBRT
+            MOVE 12 TO WK-FAIXA
+            ADD 1 TO QTD-FAIXA1
+            ADD SALBRT TO TOTAL-ANTES-1
 	 ELSE
 	 	IF SALBRT > 1000 AND NOT> 2000
             		MULTIPLY SALBRT BY 0,11 GIVING AJUSTE
-            		ADD AJUSTE TO SALBRT
+            		MOVE 11 TO WK-FAIXA
+            		ADD 1 TO QTD-FAIXA2
+            		ADD SALBRT TO TOTAL-ANTES-2
 	    	ELSE
             		MULTIPLY SALBRT BY 0,1 GIVING AJUSTE
-            		ADD AJUSTE TO SALBRT.        
+            		MOVE 10 TO WK-FAIXA
+            		ADD 1 TO QTD-FAIXA3
+            		ADD SALBRT TO TOTAL-ANTES-3
+                END-IF
+         END-IF.
+         ADD SALBRT AJUSTE GIVING WK-SALAJT.
+         IF WK-FAIXA EQUAL 12
+            ADD WK-SALAJT TO TOTAL-DEPOIS-1
+         ELSE
+            IF WK-FAIXA EQUAL 11
+               ADD WK-SALAJT TO TOTAL-DEPOIS-2
+            ELSE
+               ADD WK-SALAJT TO TOTAL-DEPOIS-3
+            END-IF
+         END-IF.
          PERFORM GRAVACAO.
 
        GRAVACAO.
            MOVE COD-ENT TO COD-SAI.
            MOVE NOME-ENT TO NOME-SAI.
-   	   MOVE SALBRT TO SALAJT.
-           WRITE REG-SAI.
+           MOVE SALBRT TO SALBRT-SAI.
+           MOVE AJUSTE TO AJUSTE-SAI.
+           MOVE WK-FAIXA TO FAIXA-SAI.
+   	   MOVE WK-SALAJT TO SALAJT.
+           MOVE DATA-SISTEMA TO DATA-PROC-SAI.
+           IF MODO-DRYRUN EQUAL "NAO"
+              WRITE REG-SAI
+              ADD 1 TO QTD-GRAVADOS
+           END-IF.
+           PERFORM GRAVA-RELPAG.
+
+       GRAVA-RELPAG.
+           MOVE SPACES TO LINHA-RELPAG.
+           MOVE COD-SAI TO WK-COD-ED.
+           MOVE SALBRT-SAI TO WK-SALBRT-ED.
+           MOVE AJUSTE-SAI TO WK-AJUSTE-ED.
+           MOVE SALAJT TO WK-SALAJT-ED.
+           STRING WK-COD-ED     DELIMITED BY SIZE
+                  "   "         DELIMITED BY SIZE
+                  NOME-SAI      DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  WK-SALBRT-ED  DELIMITED BY SIZE
+                  "  "          DELIMITED BY SIZE
+                  WK-AJUSTE-ED  DELIMITED BY SIZE
+                  "  "          DELIMITED BY SIZE
+                  WK-SALAJT-ED  DELIMITED BY SIZE
+                  INTO LINHA-RELPAG.
+           WRITE REG-RELPAG.
+
+       GRAVA-RELREAJ.
+           MOVE 12 TO FAIXA-REAJ.
+           MOVE QTD-FAIXA1 TO QTD-REAJ.
+           MOVE TOTAL-ANTES-1 TO TOTAL-ANTES-REAJ.
+           MOVE TOTAL-DEPOIS-1 TO TOTAL-DEPOIS-REAJ.
+           WRITE REG-REAJ.
+           MOVE 11 TO FAIXA-REAJ.
+           MOVE QTD-FAIXA2 TO QTD-REAJ.
+           MOVE TOTAL-ANTES-2 TO TOTAL-ANTES-REAJ.
+           MOVE TOTAL-DEPOIS-2 TO TOTAL-DEPOIS-REAJ.
+           WRITE REG-REAJ.
+           MOVE 10 TO FAIXA-REAJ.
+           MOVE QTD-FAIXA3 TO QTD-REAJ.
+           MOVE TOTAL-ANTES-3 TO TOTAL-ANTES-REAJ.
+           MOVE TOTAL-DEPOIS-3 TO TOTAL-DEPOIS-REAJ.
+           WRITE REG-REAJ.
+
+       GRAVA-LOG.
+           OPEN EXTEND EM01LOG.
+           IF EM01LOG-STATUS NOT EQUAL "00"
+              OPEN OUTPUT EM01LOG
+           END-IF.
+           MOVE "EM01EX08" TO PROGRAMA-LOG.
+           MOVE DATA-SISTEMA TO DATA-LOG.
+           MOVE QTD-LIDOS TO QTD-LIDOS-LOG.
+           MOVE QTD-GRAVADOS TO QTD-GRAVADOS-LOG.
+           MOVE QTD-REJEITADOS TO QTD-REJEITADOS-LOG.
+           WRITE REG-LOG.
+           CLOSE EM01LOG.
+
+       RODAPE-RELPAG.
+           MOVE SPACES TO LINHA-RELPAG.
+           MOVE QTD-LIDOS TO WK-COD-ED.
+           COMPUTE WK-SALBRT-ED = TOTAL-ANTES-1 + TOTAL-ANTES-2
+                   + TOTAL-ANTES-3.
+           COMPUTE WK-SALAJT-ED = TOTAL-DEPOIS-1 + TOTAL-DEPOIS-2
+                   + TOTAL-DEPOIS-3.
+           STRING "TOTAL: " DELIMITED BY SIZE
+                  WK-COD-ED DELIMITED BY SIZE
+                  " FUNCIONARIOS - ANTES: " DELIMITED BY SIZE
+                  WK-SALBRT-ED DELIMITED BY SIZE
+                  " - DEPOIS: " DELIMITED BY SIZE
+                  WK-SALAJT-ED DELIMITED BY SIZE
+                  INTO LINHA-RELPAG.
+           WRITE REG-RELPAG.
+
+       GRAVA-TRAILER-CADSAI.
+           MOVE "TRL" TO TIPO-TRL.
+           MOVE QTD-GRAVADOS TO QTD-REG-TRL.
+           COMPUTE TOTAL-SALAJT-TRL = TOTAL-DEPOIS-1 + TOTAL-DEPOIS-2
+                   + TOTAL-DEPOIS-3.
+           WRITE REG-SAI-TRL.
 
        TERMINO.
+           PERFORM GRAVA-RELREAJ.
+           PERFORM RODAPE-RELPAG.
+           IF MODO-DRYRUN EQUAL "NAO"
+              PERFORM GRAVA-TRAILER-CADSAI
+           END-IF.
+           PERFORM GRAVA-LOG.
            CLOSE CADFUN
-                 CADSAI.
+                 RELREAJ
+                 RELPAG.
+           IF MODO-DRYRUN EQUAL "NAO"
+              CLOSE CADSAI
+           END-IF.
 

@@ -8,7 +8,35 @@
       *REMARKS. LE OS REGISTROS DO ARQUIVO DE ENTRADA
       *         CADALU (NUMERO, NOME, SEXO, DATA NASCIMENTO)
       *         E GRAVA NO ARQUIVO DE SAIDA CADATU(NUMERO, NOME
-      *         E DATA NASCIMENTO).
+      *         E DATA NASCIMENTO). OS REGISTROS COM DATA DE
+      *         NASCIMENTO INVALIDA SAO GRAVADOS EM CADEXC. TAMBEM
+      *         GERA EM RELIDADE A DISTRIBUICAO DE IDADES DO
+      *         ALUNADO POR FAIXA ETARIA. AO FINAL, GRAVA UMA LINHA
+      *         DE ESTATISTICA DA EXECUCAO EM EM01LOG, NO LAYOUT
+      *         COMPARTILHADO DA COPY LOGREG. SE CADALU NAO ABRIR
+      *         CORRETAMENTE, O PROGRAMA ENCERRA COM MENSAGEM, SEM
+      *         TENTAR LER O ARQUIVO. CADALU E UM ARQUIVO INDEXADO
+      *         PELA CHAVE NUMERO-ENT, LIDO AQUI SEQUENCIALMENTE. CADA
+      *         REGISTRO DE SAIDA LEVA A DATA DE PROCESSAMENTO
+      *         (DATA-PROC-SAI), PARA QUE UMA COPIA DO ARQUIVO
+      *         MOSTRE SOZINHA DE QUANDO E A EXECUCAO QUE A GEROU. A
+      *         CADA QTD-CKPT-INTERVALO REGISTROS LIDOS, O ULTIMO
+      *         NUMERO-ENT PROCESSADO E GRAVADO EM CADCKP02, PARA QUE
+      *         UMA EXECUCAO INTERROMPIDA POSSA SER REINICIADA A
+      *         PARTIR DO CHECKPOINT, EM VEZ DE RELER O CADALU TODO. O
+      *         NOME DE GERACAO DE CADATU USADO NA EXECUCAO INTERROM-
+      *         PIDA E GRAVADO JUNTO NO CHECKPOINT; AO REINICIAR, ESSE
+      *         MESMO NOME E REABERTO EM EXTEND (EM VEZ DE GERAR UM
+      *         NOME NOVO), PARA QUE OS REGISTROS JA GRAVADOS ANTES DA
+      *         INTERRUPCAO NAO SEJAM PERDIDOS. OS CONTADORES DE LIDOS,
+      *         GRAVADOS, REJEITADOS E DAS FAIXAS ETARIAS TAMBEM SAO
+      *         GRAVADOS NO CHECKPOINT E RESTAURADOS AO REINICIAR, PARA
+      *         QUE O SUBTOTAL POR IDADE E A LINHA DE ESTATISTICA EM
+      *         EM01LOG REFLITAM A EXECUCAO INTEIRA, E NAO SOMENTE A
+      *         PARTE PROCESSADA APOS O REINICIO. AO TERMINAR NORMAL-
+      *         MENTE, O CHECKPOINT E LIMPO. SE CADALU NAO ABRIR, O
+      *         PROGRAMA TAMBEM RETORNA CODIGO DE RETORNO DIFERENTE DE
+      *         ZERO, PARA QUE EM01DRV INTERROMPA A CADEIA DE PASSOS.
                                                                                                                                                                                                                                                                                                                                                                                                                                                                                        
        ENVIRONMENT DIVISION.
 
@@ -20,9 +48,24 @@
        INPUT-OUTPUT SECTION.
         FILE-CONTROL.
            SELECT     CADALU  ASSIGN  TO      DISK
-           ORGANIZATION IS    LINE    SEQUENTIAL.
-           SELECT     CADATU  ASSIGN  TO      DISK
-           ORGANIZATION IS    LINE    SEQUENTIAL.
+           ORGANIZATION IS    INDEXED
+           RECORD KEY IS      NUMERO-ENT
+           FILE STATUS IS CADALU-STATUS.
+           SELECT     CADATU  ASSIGN  TO DYNAMIC CADATU-NOME
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADATU-STATUS.
+           SELECT     CADEXC  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADEXC-STATUS.
+           SELECT     RELIDADE  ASSIGN  TO    DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS RELIDADE-STATUS.
+           SELECT     EM01LOG  ASSIGN  TO     DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS EM01LOG-STATUS.
+           SELECT     CADCKP  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADCKP-STATUS.
 
        DATA     DIVISION.
 
@@ -31,18 +74,10 @@
            LABEL        RECORD  ARE     STANDARD
            VALUE        OF FILE-ID      IS      "CADALU.DAT".
 
-       01 REG-ENT.
-           02 NUMERO-ENT            PIC 9(05).
-           02 NOME-ENT              PIC X(20).
-           02 SEXO-ENT              PIC X(01).
-           02 DATANASCIMENTO-ENT.
-             03 DD-ENT              PIC 9(02).
-             03 MM-ENT              PIC 9(02).
-             03 AAAA-ENT            PIC 9(04).
+       COPY ALUREG.
 
        FD CADATU
-           LABEL        RECORD ARE      STANDARD
-           VALUE        OF FILE-ID      IS      "CADATU.DAT".
+           LABEL        RECORD ARE      STANDARD.
 
        01 REG-SAI.
            02 NUMERO-SAI            PIC 9(05).
@@ -50,11 +85,84 @@
            02 DATANASCIMENTO-SAI.
              03 DD-SAI              PIC 9(02).
              03 MM-SAI              PIC 9(02).
-             03 AAAA-SAI            PIC 9(04).    
+             03 AAAA-SAI            PIC 9(04).
+           02 DATA-PROC-SAI         PIC 9(08).
+
+       FD CADEXC
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "CADEXC.DAT".
+
+       01 REG-EXC.
+           02 NUMERO-EXC            PIC 9(05).
+           02 NOME-EXC              PIC X(20).
+           02 DATANASCIMENTO-EXC.
+             03 DD-EXC              PIC 9(02).
+             03 MM-EXC              PIC 9(02).
+             03 AAAA-EXC            PIC 9(04).
+
+       FD RELIDADE
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "RELIDADE.DAT".
+
+       01 REG-IDADE.
+           02 NUMERO-IDA            PIC 9(05).
+           02 NOME-IDA              PIC X(20).
+           02 IDADE-IDA             PIC 9(03).
+           02 FAIXA-IDA             PIC X(14).
+
+       FD EM01LOG
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "EM01LOG.DAT".
+
+       COPY LOGREG.
+
+       FD CADCKP
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "CADCKP02.DAT".
+
+       01 REG-CKP.
+           02 NUMERO-CKP            PIC 9(05).
+           02 NOME-CKP              PIC X(30).
+           02 QTD-LIDOS-CKP         PIC 9(05).
+           02 QTD-GRAVADOS-CKP      PIC 9(05).
+           02 QTD-REJEITADOS-CKP    PIC 9(05).
+           02 WK-MENOR-18-CKP       PIC 9(05).
+           02 WK-18-A-25-CKP        PIC 9(05).
+           02 WK-MAIOR-25-CKP       PIC 9(05).
 
        WORKING-STORAGE SECTION.
 
+       77 CADALU-STATUS     PIC X(02) VALUE SPACES.
+       77 CADATU-STATUS     PIC X(02) VALUE SPACES.
+       77 CADEXC-STATUS     PIC X(02) VALUE SPACES.
+       77 RELIDADE-STATUS   PIC X(02) VALUE SPACES.
+       77 EM01LOG-STATUS     PIC X(02) VALUE SPACES.
+       77 CADCKP-STATUS     PIC X(02) VALUE SPACES.
        77 FIM-ARQ        PIC X(03) VALUE "NAO".
+       77 FIM-CKP        PIC X(03) VALUE "NAO".
+       77 RESUMINDO      PIC X(03) VALUE "NAO".
+       77 QTD-CKP-INTERVALO PIC 9(05) VALUE 100.
+       77 CONTADOR-CKP      PIC 9(05) VALUE ZEROS.
+       77 QTD-LIDOS         PIC 9(05) VALUE ZEROS.
+       77 QTD-GRAVADOS      PIC 9(05) VALUE ZEROS.
+       77 QTD-REJEITADOS    PIC 9(05) VALUE ZEROS.
+       77 DATA-OK        PIC X(03) VALUE "SIM".
+       77 WK-QUOCIENTE     PIC 9(04).
+       77 WK-RESTO-4       PIC 9(02).
+       77 WK-RESTO-100      PIC 9(02).
+       77 WK-RESTO-400      PIC 9(03).
+       77 WK-ULTIMO-DIA     PIC 9(02).
+
+       01 DATA-SISTEMA.
+           02 ANO-SISTEMA          PIC 9(04).
+           02 MES-SISTEMA          PIC 9(02).
+           02 DIA-SISTEMA          PIC 9(02).
+       77 HORA-SISTEMA        PIC 9(08).
+       77 CADATU-NOME         PIC X(30).
+       77 WK-IDADE          PIC 9(03).
+       77 WK-MENOR-18        PIC 9(05) VALUE ZEROS.
+       77 WK-18-A-25          PIC 9(05) VALUE ZEROS.
+       77 WK-MAIOR-25          PIC 9(05) VALUE ZEROS.
 
        PROCEDURE         DIVISION.
 
@@ -65,27 +173,218 @@
        STOP RUN.
 
        INICIO.
-            OPEN INPUT  CADALU
-                 OUTPUT CADATU.
+            ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
+            ACCEPT HORA-SISTEMA FROM TIME.
+            OPEN INPUT  CADALU.
+            IF CADALU-STATUS NOT EQUAL "00"
+               DISPLAY "EM01EX02 - CADALU NAO PODE SER ABERTO - STATUS "
+                       CADALU-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+            PERFORM VERIFICA-CKP.
+            PERFORM ABRE-SAIDAS.
             PERFORM LEITURA.
 
+       VERIFICA-CKP.
+            OPEN INPUT CADCKP.
+            IF CADCKP-STATUS EQUAL "00"
+               READ CADCKP
+                   AT END
+                   MOVE "SIM" TO FIM-CKP
+                   NOT AT END
+                   MOVE "NAO" TO FIM-CKP
+               END-READ
+               IF FIM-CKP EQUAL "NAO"
+                  MOVE "SIM" TO RESUMINDO
+                  MOVE NOME-CKP TO CADATU-NOME
+                  MOVE QTD-LIDOS-CKP TO QTD-LIDOS
+                  MOVE QTD-GRAVADOS-CKP TO QTD-GRAVADOS
+                  MOVE QTD-REJEITADOS-CKP TO QTD-REJEITADOS
+                  MOVE WK-MENOR-18-CKP TO WK-MENOR-18
+                  MOVE WK-18-A-25-CKP TO WK-18-A-25
+                  MOVE WK-MAIOR-25-CKP TO WK-MAIOR-25
+                  MOVE NUMERO-CKP TO NUMERO-ENT
+                  START CADALU KEY IS GREATER THAN NUMERO-ENT
+                      INVALID KEY
+                      MOVE "SIM" TO FIM-ARQ
+                  END-START
+                  DISPLAY "EM01EX02 - REINICIANDO APOS CHECKPOINT "
+                          NUMERO-CKP " - REAPROVEITANDO SAIDA "
+                          CADATU-NOME
+               END-IF
+               CLOSE CADCKP
+            END-IF.
+            IF RESUMINDO EQUAL "NAO"
+               STRING "CADATU02." DATA-SISTEMA HORA-SISTEMA ".DAT"
+                      DELIMITED BY SIZE INTO CADATU-NOME
+            END-IF.
+
+       ABRE-SAIDAS.
+            IF RESUMINDO EQUAL "SIM"
+               OPEN EXTEND CADATU
+                    EXTEND CADEXC
+                    EXTEND RELIDADE
+            ELSE
+               OPEN OUTPUT CADATU
+                    OUTPUT CADEXC
+                    OUTPUT RELIDADE
+            END-IF.
+
        LEITURA.
             READ CADALU
                 AT END
-                MOVE "SIM" TO FIM-ARQ.
+                MOVE "SIM" TO FIM-ARQ
+                NOT AT END
+                ADD 1 TO QTD-LIDOS.
 
        PRINCIPAL.
-         PERFORM GRAVACAO.
+         PERFORM VALIDA-DATA.
+         IF DATA-OK EQUAL "SIM"
+            PERFORM GRAVACAO
+            PERFORM RELATORIO-IDADE
+         ELSE
+            PERFORM GRAVA-EXCECAO.
+         PERFORM ATUALIZA-CKP.
          PERFORM LEITURA.
 
+       ATUALIZA-CKP.
+           ADD 1 TO CONTADOR-CKP.
+           IF CONTADOR-CKP EQUAL QTD-CKP-INTERVALO
+              PERFORM GRAVA-CKP
+              MOVE ZEROS TO CONTADOR-CKP
+           END-IF.
+
+       GRAVA-CKP.
+           OPEN OUTPUT CADCKP.
+           MOVE NUMERO-ENT TO NUMERO-CKP.
+           MOVE CADATU-NOME TO NOME-CKP.
+           MOVE QTD-LIDOS TO QTD-LIDOS-CKP.
+           MOVE QTD-GRAVADOS TO QTD-GRAVADOS-CKP.
+           MOVE QTD-REJEITADOS TO QTD-REJEITADOS-CKP.
+           MOVE WK-MENOR-18 TO WK-MENOR-18-CKP.
+           MOVE WK-18-A-25 TO WK-18-A-25-CKP.
+           MOVE WK-MAIOR-25 TO WK-MAIOR-25-CKP.
+           WRITE REG-CKP.
+           CLOSE CADCKP.
+
+       LIMPA-CKP.
+           OPEN OUTPUT CADCKP.
+           CLOSE CADCKP.
+
+       VALIDA-DATA.
+           MOVE "SIM" TO DATA-OK.
+           IF MM-ENT < 1 OR MM-ENT > 12
+              MOVE "NAO" TO DATA-OK
+           END-IF.
+           IF DATA-OK EQUAL "SIM" AND DD-ENT < 1
+              MOVE "NAO" TO DATA-OK
+           END-IF.
+           IF DATA-OK EQUAL "SIM"
+              PERFORM ULTIMO-DIA-MES
+              IF DD-ENT > WK-ULTIMO-DIA
+                 MOVE "NAO" TO DATA-OK
+              END-IF
+           END-IF.
+
+       ULTIMO-DIA-MES.
+           MOVE 31 TO WK-ULTIMO-DIA.
+           IF MM-ENT EQUAL 4 OR MM-ENT EQUAL 6
+                    OR MM-ENT EQUAL 9 OR MM-ENT EQUAL 11
+              MOVE 30 TO WK-ULTIMO-DIA
+           END-IF.
+           IF MM-ENT EQUAL 2
+              MOVE 28 TO WK-ULTIMO-DIA
+              DIVIDE AAAA-ENT BY 4 GIVING WK-QUOCIENTE
+                     REMAINDER WK-RESTO-4
+              DIVIDE AAAA-ENT BY 100 GIVING WK-QUOCIENTE
+                     REMAINDER WK-RESTO-100
+              DIVIDE AAAA-ENT BY 400 GIVING WK-QUOCIENTE
+                     REMAINDER WK-RESTO-400
+              IF WK-RESTO-4 EQUAL 0 AND WK-RESTO-100 NOT EQUAL 0
+                 MOVE 29 TO WK-ULTIMO-DIA
+              END-IF
+              IF WK-RESTO-400 EQUAL 0
+                 MOVE 29 TO WK-ULTIMO-DIA
+              END-IF
+           END-IF.
+
        GRAVACAO.
            MOVE NUMERO-ENT TO NUMERO-SAI.
            MOVE NOME-ENT TO NOME-SAI.
            MOVE DD-ENT TO DD-SAI.
            MOVE MM-ENT TO MM-SAI.
            MOVE AAAA-ENT TO AAAA-SAI.
+           MOVE DATA-SISTEMA TO DATA-PROC-SAI.
            WRITE REG-SAI.
+           ADD 1 TO QTD-GRAVADOS.
+
+       GRAVA-EXCECAO.
+           MOVE NUMERO-ENT TO NUMERO-EXC.
+           MOVE NOME-ENT TO NOME-EXC.
+           MOVE DD-ENT TO DD-EXC.
+           MOVE MM-ENT TO MM-EXC.
+           MOVE AAAA-ENT TO AAAA-EXC.
+           WRITE REG-EXC.
+           ADD 1 TO QTD-REJEITADOS.
+
+       RELATORIO-IDADE.
+           COMPUTE WK-IDADE = ANO-SISTEMA - AAAA-ENT.
+           IF MES-SISTEMA < MM-ENT
+              SUBTRACT 1 FROM WK-IDADE
+           ELSE
+              IF MES-SISTEMA EQUAL MM-ENT AND DIA-SISTEMA < DD-ENT
+                 SUBTRACT 1 FROM WK-IDADE
+              END-IF
+           END-IF.
+           MOVE NUMERO-ENT TO NUMERO-IDA.
+           MOVE NOME-ENT TO NOME-IDA.
+           MOVE WK-IDADE TO IDADE-IDA.
+           IF WK-IDADE < 18
+              MOVE "MENOR DE 18" TO FAIXA-IDA
+              ADD 1 TO WK-MENOR-18
+           ELSE
+              IF WK-IDADE NOT> 25
+                 MOVE "DE 18 A 25" TO FAIXA-IDA
+                 ADD 1 TO WK-18-A-25
+              ELSE
+                 MOVE "MAIOR DE 25" TO FAIXA-IDA
+                 ADD 1 TO WK-MAIOR-25
+              END-IF
+           END-IF.
+           WRITE REG-IDADE.
+
+       GRAVA-SUBTOTAL-IDADE.
+           MOVE SPACES TO NOME-IDA.
+           MOVE ZEROS TO IDADE-IDA.
+           MOVE "TOTAL <18:" TO FAIXA-IDA.
+           MOVE WK-MENOR-18 TO NUMERO-IDA.
+           WRITE REG-IDADE.
+           MOVE "TOTAL 18-25:" TO FAIXA-IDA.
+           MOVE WK-18-A-25 TO NUMERO-IDA.
+           WRITE REG-IDADE.
+           MOVE "TOTAL >25:" TO FAIXA-IDA.
+           MOVE WK-MAIOR-25 TO NUMERO-IDA.
+           WRITE REG-IDADE.
+
+       GRAVA-LOG.
+           OPEN EXTEND EM01LOG.
+           IF EM01LOG-STATUS NOT EQUAL "00"
+              OPEN OUTPUT EM01LOG
+           END-IF.
+           MOVE "EM01EX02" TO PROGRAMA-LOG.
+           MOVE DATA-SISTEMA TO DATA-LOG.
+           MOVE QTD-LIDOS TO QTD-LIDOS-LOG.
+           MOVE QTD-GRAVADOS TO QTD-GRAVADOS-LOG.
+           MOVE QTD-REJEITADOS TO QTD-REJEITADOS-LOG.
+           WRITE REG-LOG.
+           CLOSE EM01LOG.
 
        TERMINO.
+           PERFORM GRAVA-SUBTOTAL-IDADE.
+           PERFORM GRAVA-LOG.
+           PERFORM LIMPA-CKP.
            CLOSE CADALU
-                 CADATU.
+                 CADATU
+                 CADEXC
+                 RELIDADE.

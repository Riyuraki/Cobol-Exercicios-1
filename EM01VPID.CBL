@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      EM01VPID.
+       AUTHOR.          MARCELO MIYAZAKI.
+       INSTALLATION.    FATEC-SP.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+       SECURITY.  APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS. CONFERE, PARA CADA PROGRAMA EM01EX02 A EM01EX09, SE O
+      *         NOME DECLARADO NA CLAUSULA PROGRAM-ID DO FONTE .CBL
+      *         CORRESPONDE AO NOME DO ARQUIVO FONTE. DEVE SER
+      *         EXECUTADO ANTES DE CATALOGAR UM NOVO FONTE NA
+      *         BIBLIOTECA DE PRODUCAO, POIS UM PROGRAM-ID DIVERGENTE
+      *         DO NOME DO MEMBRO SO APARECE QUANDO O PASSO E CHAMADO
+      *         PELO COMANDO ERRADO (COMO JA OCORREU COM O EM01EX03,
+      *         QUE CHEGOU A SER CATALOGADO COM PROGRAM-ID EM01EX02).
+      *         PARA CADA FONTE, ABRE O ARQUIVO TEXTO, PROCURA A LINHA
+      *         DA CLAUSULA PROGRAM-ID E EXTRAI O NOME DECLARADO, E
+      *         COMPARA COM O NOME ESPERADO (IGUAL AO NOME DO ARQUIVO,
+      *         SEM A EXTENSAO .CBL). AO FINAL, EXIBE UM RESUMO E
+      *         RETORNA CODIGO DE RETORNO DIFERENTE DE ZERO SE
+      *         QUALQUER DIVERGENCIA OU FONTE AUSENTE FOR ENCONTRADA,
+      *         PARA QUE O JOB DE CATALOGACAO POSSA SER INTERROMPIDO.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MARCELO-PC.
+       OBJECT-COMPUTER. MARCELO-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT     FTFONTE  ASSIGN  TO     DYNAMIC WK-NOME-ARQ
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS FTFONTE-STATUS.
+
+       DATA     DIVISION.
+
+       FILE SECTION.
+       FD FTFONTE
+           LABEL        RECORD ARE      STANDARD.
+
+       01 REG-FONTE.
+           02 LINHA-FONTE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FTFONTE-STATUS    PIC X(02) VALUE SPACES.
+       77 WK-NOME-ARQ       PIC X(20) VALUE SPACES.
+       77 FIM-FONTE         PIC X(03) VALUE "NAO".
+       77 ACHOU-PROGID      PIC X(03) VALUE "NAO".
+       77 WK-IND            PIC 9(02) VALUE ZEROS.
+       77 QTD-PROGS         PIC 9(02) VALUE 8.
+       77 QTD-ERROS         PIC 9(02) VALUE ZEROS.
+       77 WK-CONT           PIC 9(02) VALUE ZEROS.
+       77 WK-VAZIO          PIC X(40) VALUE SPACES.
+       77 WK-VAZIO2         PIC X(40) VALUE SPACES.
+       77 WK-DEPOIS         PIC X(40) VALUE SPACES.
+       77 WK-NOME-PROG      PIC X(40) VALUE SPACES.
+       77 WK-NOME-PROG2     PIC X(10) VALUE SPACES.
+       77 WK-NOME-PROG-ED   PIC X(08) VALUE SPACES.
+
+       01 TAB-PROGS-VAL.
+           02 FILLER             PIC X(08) VALUE "EM01EX02".
+           02 FILLER             PIC X(08) VALUE "EM01EX03".
+           02 FILLER             PIC X(08) VALUE "EM01EX04".
+           02 FILLER             PIC X(08) VALUE "EM01EX05".
+           02 FILLER             PIC X(08) VALUE "EM01EX06".
+           02 FILLER             PIC X(08) VALUE "EM01EX07".
+           02 FILLER             PIC X(08) VALUE "EM01EX08".
+           02 FILLER             PIC X(08) VALUE "EM01EX09".
+       01 TAB-PROGS REDEFINES TAB-PROGS-VAL.
+           02 PROG-TAB           PIC X(08) OCCURS 8 TIMES.
+
+       PROCEDURE         DIVISION.
+
+       PERFORM INICIO.
+       PERFORM PRINCIPAL
+               VARYING WK-IND FROM 1 BY 1
+               UNTIL WK-IND > QTD-PROGS.
+       PERFORM TERMINO.
+       STOP RUN.
+
+       INICIO.
+            DISPLAY "EM01VPID - VALIDACAO DE PROGRAM-ID X NOME DE "
+                    "ARQUIVO".
+
+       PRINCIPAL.
+           MOVE SPACES TO WK-NOME-ARQ.
+           STRING PROG-TAB(WK-IND) DELIMITED BY SPACE
+                  ".CBL"           DELIMITED BY SIZE
+                  INTO WK-NOME-ARQ.
+           PERFORM VALIDA-ARQUIVO.
+
+       VALIDA-ARQUIVO.
+           MOVE "NAO" TO FIM-FONTE.
+           MOVE "NAO" TO ACHOU-PROGID.
+           OPEN INPUT FTFONTE.
+           IF FTFONTE-STATUS NOT EQUAL "00"
+              DISPLAY "EM01VPID - ARQUIVO NAO ENCONTRADO: " WK-NOME-ARQ
+              ADD 1 TO QTD-ERROS
+           ELSE
+              PERFORM LEITURA-FONTE
+                 UNTIL FIM-FONTE EQUAL "SIM" OR ACHOU-PROGID EQUAL "SIM"
+              IF ACHOU-PROGID EQUAL "NAO"
+                 DISPLAY "EM01VPID - PROGRAM-ID NAO ENCONTRADO EM: "
+                         WK-NOME-ARQ
+                 ADD 1 TO QTD-ERROS
+              END-IF
+              CLOSE FTFONTE
+           END-IF.
+
+       LEITURA-FONTE.
+           READ FTFONTE
+               AT END
+               MOVE "SIM" TO FIM-FONTE
+               NOT AT END
+               PERFORM EXTRAI-PROGRAM-ID.
+
+       EXTRAI-PROGRAM-ID.
+           MOVE ZEROS TO WK-CONT.
+           UNSTRING LINHA-FONTE DELIMITED BY "PROGRAM-ID."
+                    INTO WK-VAZIO WK-DEPOIS
+                    TALLYING IN WK-CONT.
+           IF WK-CONT > 1
+              MOVE "SIM" TO ACHOU-PROGID
+              PERFORM LIMPA-NOME-PROGID
+              PERFORM COMPARA-PROGID
+           END-IF.
+
+       LIMPA-NOME-PROGID.
+           UNSTRING WK-DEPOIS DELIMITED BY ALL SPACES
+                    INTO WK-VAZIO2 WK-NOME-PROG.
+           UNSTRING WK-NOME-PROG DELIMITED BY "."
+                    INTO WK-NOME-PROG2.
+
+       COMPARA-PROGID.
+           MOVE WK-NOME-PROG2 TO WK-NOME-PROG-ED.
+           IF WK-NOME-PROG-ED EQUAL PROG-TAB(WK-IND)
+              DISPLAY "EM01VPID - OK .......: " WK-NOME-ARQ
+                      " -> " WK-NOME-PROG-ED
+           ELSE
+              DISPLAY "EM01VPID - DIVERGENCIA: " WK-NOME-ARQ
+                      " -> PROGRAM-ID=" WK-NOME-PROG-ED
+                      " ESPERADO=" PROG-TAB(WK-IND)
+              ADD 1 TO QTD-ERROS
+           END-IF.
+
+       TERMINO.
+           IF QTD-ERROS > 0
+              DISPLAY "EM01VPID - " QTD-ERROS
+                      " DIVERGENCIA(S)/AUSENCIA(S) ENCONTRADA(S)"
+              MOVE 1 TO RETURN-CODE
+           ELSE
+              DISPLAY "EM01VPID - TODOS OS PROGRAM-ID CONFEREM"
+              MOVE 0 TO RETURN-CODE
+           END-IF.

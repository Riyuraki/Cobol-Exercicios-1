@@ -1,13 +1,44 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.      EM01EX02.
+       PROGRAM-ID.      EM01EX03.
        AUTHOR.          MARCELO MIYAZAKI.
        INSTALLATION.    FATEC-SP.
        DATE-WRITTEN.    21/03/2024.
        DATE-COMPILED.
        SECURITY.  APENAS O AUTOR PODE MODIFICA-LO.
-      *REMARKS. LE O ARQUIVO DE ENTRADA CADALU(NUMERO, NOME,
+      *REMARKS. LE O ARQUIVO DE ENTRADA CADALU(NUMERO, NOME-ENT,
       *         NOTA1, NOTA2 E NOTA3) CALCULA A MEDIA E
-      *         GRAVA NO ARQUIVO DE SAIDA CADATU(NUMERO E MEDIA).
+      *         GRAVA NO ARQUIVO DE SAIDA CADATU(RANK, NUMERO E
+      *         MEDIA), ORDENADO POR MEDIA DECRESCENTE (SORT COM
+      *         PROCEDIMENTOS DE ENTRADA/SAIDA), COM O RANK DA TURMA
+      *         ATRIBUIDO NA SAIDA DA ORDENACAO. AO FINAL, GRAVA UMA
+      *         LINHA DE ESTATISTICA DA EXECUCAO EM EM01LOG, NO
+      *         LAYOUT COMPARTILHADO DA COPY LOGREG. SE CADALU NAO
+      *         ABRIR CORRETAMENTE, O PROGRAMA ENCERRA COM MENSAGEM,
+      *         SEM TENTAR LER O ARQUIVO. CADALU E UM ARQUIVO
+      *         INDEXADO PELA CHAVE NUMERO-ENT, LIDO AQUI
+      *         SEQUENCIALMENTE. ALEM DO CADATU (LEITURA POR
+      *         PROGRAMA), TAMBEM GRAVA O RELTU.DAT, UMA VERSAO
+      *         DO MESMO RANKING EM FORMATO DE RELATORIO (TITULO,
+      *         CABECALHO DE COLUNAS E LINHA DE TOTAL), PARA SER
+      *         IMPRESSA OU ABERTA DIRETAMENTE SEM REFORMATACAO. CADA
+      *         REGISTRO DE SAIDA LEVA A DATA DE PROCESSAMENTO
+      *         (DATA-PROC-SAI). A CADA QTD-CKP-INTERVALO REGISTROS
+      *         LIDOS, O ULTIMO NUMERO-ENT PROCESSADO E GRAVADO EM
+      *         CADCKP03, COMO REGISTRO DE PROGRESSO DA EXECUCAO. COMO
+      *         O RANKING EXIGE VER TODOS OS ALUNOS ANTES DE GRAVAR
+      *         QUALQUER SAIDA (A GRAVACAO SO OCORRE NA SAIDA DO SORT,
+      *         APOS TODO O CADALU SER LIDO), UM CHECKPOINT NAO PODE
+      *         SER USADO PARA PULAR REGISTROS JA LIDOS NUMA EXECUCAO
+      *         REINICIADA SEM DEIXAR ALUNOS DE FORA DA CLASSIFICACAO;
+      *         POR ISSO, AO ENCONTRAR UM CHECKPOINT DE UMA EXECUCAO
+      *         INTERROMPIDA, O PROGRAMA APENAS AVISA E RELE O CADALU
+      *         POR COMPLETO. AO TERMINAR NORMALMENTE, O CHECKPOINT E
+      *         LIMPO. O NOME DO ARQUIVO
+      *         CADATU E GERADO DINAMICAMENTE COM DATA E HORA DA
+      *         EXECUCAO (MESMA TECNICA DO CADATU DE EM01EX02), PARA
+      *         QUE CADA EXECUCAO FIQUE PRESERVADA COMO UMA GERACAO
+      *         PROPRIA NO HISTORICO, EM VEZ DE SOBRESCREVER O
+      *         RESULTADO DA EXECUCAO ANTERIOR.
                                                                                                                                                                                                                                                                                                                                                                                                                                                                                        
        ENVIRONMENT DIVISION.
 
@@ -19,9 +50,25 @@
        INPUT-OUTPUT SECTION.
         FILE-CONTROL.
            SELECT     CADALU  ASSIGN  TO      DISK
-           ORGANIZATION IS    LINE    SEQUENTIAL.
-           SELECT     CADATU  ASSIGN  TO      DISK
-           ORGANIZATION IS    LINE    SEQUENTIAL.
+           ORGANIZATION IS    INDEXED
+           RECORD KEY IS      NUMERO-ENT
+           FILE STATUS IS CADALU-STATUS.
+           SELECT     CADATU  ASSIGN  TO DYNAMIC CADATU-NOME
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADATU-STATUS.
+           SELECT     CADDUP  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADDUP-STATUS.
+           SELECT     SORT-CADATU  ASSIGN  TO  "SRT03".
+           SELECT     RELTU   ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS RELTU-STATUS.
+           SELECT     EM01LOG  ASSIGN  TO     DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS EM01LOG-STATUS.
+           SELECT     CADCKP  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADCKP-STATUS.
 
        DATA     DIVISION.
 
@@ -30,67 +77,317 @@
            LABEL        RECORD  ARE     STANDARD
            VALUE        OF FILE-ID      IS      "CADALU.DAT".
 
-       01 REG-ENT.
-           02 NUMERO-ENT	PIC 9(05).
-           02 NOME		PIC X(20).
-           02 NOTA1             PIC 9(02)V99.
-           02 NOTA2             PIC 9(02)V99.
-           02 NOTA3             PIC 9(02)V99.
+       COPY ALUREG.
 
        FD CADATU
-           LABEL        RECORD ARE      STANDARD
-           VALUE        OF FILE-ID      IS      "CADATU.DAT".
+           LABEL        RECORD ARE      STANDARD.
 
        01 REG-SAI.
+           02 RANK-SAI		PIC 9(03).
            02 NUMERO-SAI 	PIC 9(05).
            02 MEDIA		PIC 9(02)V99.
+           02 SITUACAO		PIC X(09).
+           02 DATA-PROC-SAI	PIC 9(08).
+
+       FD CADDUP
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "CADDUP.DAT".
+
+       01 REG-DUP.
+           02 NUMERO-DUP		PIC 9(05).
+           02 NOME-DUP		PIC X(20).
+
+       SD SORT-CADATU.
+
+       01 REG-SORT.
+           02 NUMERO-SRT		PIC 9(05).
+           02 MEDIA-SRT		PIC 9(02)V99.
+           02 SITUACAO-SRT	PIC X(09).
+
+       FD RELTU
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "RELTU.DAT".
+
+       01 REG-RELTU.
+           02 LINHA-RELTU	PIC X(80).
+
+       FD EM01LOG
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "EM01LOG.DAT".
+
+       COPY LOGREG.
+
+       FD CADCKP
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "CADCKP03.DAT".
+
+       01 REG-CKP.
+           02 NUMERO-CKP		PIC 9(05).
 
        WORKING-STORAGE SECTION.
 
+       77 CADALU-STATUS     PIC X(02) VALUE SPACES.
+       77 CADATU-STATUS     PIC X(02) VALUE SPACES.
+       77 CADDUP-STATUS     PIC X(02) VALUE SPACES.
+       77 RELTU-STATUS      PIC X(02) VALUE SPACES.
+       77 EM01LOG-STATUS     PIC X(02) VALUE SPACES.
+       77 CADCKP-STATUS     PIC X(02) VALUE SPACES.
        77 FIM-ARQ        PIC X(03) 	VALUE "NAO".
-       77 SOMA-NOTA	 PIC 9(02)V99	VALUE ZEROS.
-       77 WMEDIA         PIC 9(02)V99   VALUE ZEROS.	
+       77 FIM-CKP        PIC X(03) 	VALUE "NAO".
+       77 QTD-CKP-INTERVALO PIC 9(05) VALUE 100.
+       77 CONTADOR-CKP      PIC 9(05) VALUE ZEROS.
+       77 QTD-LIDOS         PIC 9(05)	VALUE ZEROS.
+       77 QTD-GRAVADOS      PIC 9(05)	VALUE ZEROS.
+       77 QTD-REJEITADOS    PIC 9(05)	VALUE ZEROS.
+       01 DATA-SISTEMA.
+           02 ANO-SISTEMA          PIC 9(04).
+           02 MES-SISTEMA          PIC 9(02).
+           02 DIA-SISTEMA          PIC 9(02).
+       77 SOMA-NOTA	 PIC 9(03)V99	VALUE ZEROS.
+       77 WMEDIA         PIC 9(02)V99   VALUE ZEROS.
+       77 SOMA-OK        PIC X(03)	VALUE "SIM".
+       77 DUPLICADO      PIC X(03)	VALUE "NAO".
+       77 QTD-TAB        PIC 9(05)	VALUE ZEROS.
+       77 TAB-DUP-CHEIA  PIC X(03)      VALUE "NAO".
+       77 WK-IND         PIC 9(05).
+       77 WK-RANK        PIC 9(03)	VALUE ZEROS.
+       77 FIM-SORT       PIC X(03)	VALUE "NAO".
+       77 WK-RANK-ED      PIC ZZ9.
+       77 WK-NUMERO-ED    PIC ZZZZ9.
+       77 WK-MEDIA-ED     PIC Z9,99.
+       77 HORA-SISTEMA    PIC 9(08).
+       77 CADATU-NOME     PIC X(30).
+       01 TAB-NUMEROS.
+           02 NUMERO-TAB OCCURS 9999 TIMES PIC 9(05).
 
        PROCEDURE         DIVISION.
 
        PERFORM INICIO.
-       PERFORM PRINCIPAL
-               UNTIL FIM-ARQ EQUAL "SIM".
+       SORT SORT-CADATU
+            ON DESCENDING KEY MEDIA-SRT
+            INPUT PROCEDURE IS ENTRADA-SORT
+            OUTPUT PROCEDURE IS SAIDA-SORT.
        PERFORM TERMINO.
        STOP RUN.
 
        INICIO.
-            OPEN INPUT  CADALU
-                 OUTPUT CADATU.
-            PERFORM LEITURA.
+            ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
+            ACCEPT HORA-SISTEMA FROM TIME.
+            STRING "CADATU03." DATA-SISTEMA HORA-SISTEMA ".DAT"
+                   DELIMITED BY SIZE INTO CADATU-NOME.
+            OPEN INPUT  CADALU.
+            IF CADALU-STATUS NOT EQUAL "00"
+               DISPLAY "EM01EX03 - CADALU NAO PODE SER ABERTO - STATUS "
+                       CADALU-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+            PERFORM VERIFICA-CKP.
+            PERFORM ABRE-SAIDAS.
+            PERFORM CABECALHO-RELTU.
+
+       ABRE-SAIDAS.
+            OPEN OUTPUT CADATU
+                 OUTPUT CADDUP
+                 OUTPUT RELTU.
+
+       VERIFICA-CKP.
+            OPEN INPUT CADCKP.
+            IF CADCKP-STATUS EQUAL "00"
+               READ CADCKP
+                   AT END
+                   MOVE "SIM" TO FIM-CKP
+                   NOT AT END
+                   MOVE "NAO" TO FIM-CKP
+               END-READ
+               IF FIM-CKP EQUAL "NAO"
+                  DISPLAY "EM01EX03 - CHECKPOINT " NUMERO-CKP
+                          " DE UMA EXECUCAO ANTERIOR ENCONTRADO - A "
+                          "CLASSIFICACAO EXIGE UMA LEITURA COMPLETA "
+                          "DO CADALU; RELENDO O ARQUIVO DESDE O INICIO"
+               END-IF
+               CLOSE CADCKP
+            END-IF.
+
+       CABECALHO-RELTU.
+            MOVE SPACES TO LINHA-RELTU.
+            STRING "RELATORIO DE CLASSIFICACAO DA TURMA - EM01EX03 - "
+                   DELIMITED BY SIZE
+                   DATA-SISTEMA DELIMITED BY SIZE
+                   INTO LINHA-RELTU.
+            WRITE REG-RELTU.
+            MOVE SPACES TO LINHA-RELTU.
+            WRITE REG-RELTU.
+            MOVE "RANK   NUMERO   MEDIA     SITUACAO" TO LINHA-RELTU.
+            WRITE REG-RELTU.
+            MOVE SPACES TO LINHA-RELTU.
+            WRITE REG-RELTU.
 
        LEITURA.
             READ CADALU
                 AT END
-                MOVE "SIM" TO FIM-ARQ.
+                MOVE "SIM" TO FIM-ARQ
+                NOT AT END
+                ADD 1 TO QTD-LIDOS.
+
+       ENTRADA-SORT.
+            PERFORM LEITURA.
+            PERFORM PRINCIPAL
+                    UNTIL FIM-ARQ EQUAL "SIM".
 
        PRINCIPAL.
-	 PERFORM CALCULO.
-         PERFORM GRAVACAO.
+	 PERFORM VERIFICA-DUPLICADO.
+         IF DUPLICADO EQUAL "SIM"
+            PERFORM GRAVA-DUPLICADO
+         END-IF.
+         PERFORM CALCULO.
+         IF SOMA-OK EQUAL "SIM"
+            PERFORM GRAVACAO.
+         PERFORM ATUALIZA-CKP.
          PERFORM LEITURA.
 
+       ATUALIZA-CKP.
+           ADD 1 TO CONTADOR-CKP.
+           IF CONTADOR-CKP EQUAL QTD-CKP-INTERVALO
+              PERFORM GRAVA-CKP
+              MOVE ZEROS TO CONTADOR-CKP
+           END-IF.
+
+       GRAVA-CKP.
+           OPEN OUTPUT CADCKP.
+           MOVE NUMERO-ENT TO NUMERO-CKP.
+           WRITE REG-CKP.
+           CLOSE CADCKP.
+
+       LIMPA-CKP.
+           OPEN OUTPUT CADCKP.
+           CLOSE CADCKP.
+
+       SAIDA-SORT.
+            MOVE "NAO" TO FIM-SORT.
+            PERFORM RETORNA-SORT.
+            PERFORM ESCREVE-RANQUEADO
+                    UNTIL FIM-SORT EQUAL "SIM".
+
+       RETORNA-SORT.
+            RETURN SORT-CADATU
+                AT END
+                MOVE "SIM" TO FIM-SORT.
+
+       ESCREVE-RANQUEADO.
+            ADD 1 TO WK-RANK.
+            MOVE WK-RANK TO RANK-SAI.
+            MOVE NUMERO-SRT TO NUMERO-SAI.
+            MOVE MEDIA-SRT TO MEDIA.
+            MOVE SITUACAO-SRT TO SITUACAO.
+            MOVE DATA-SISTEMA TO DATA-PROC-SAI.
+            WRITE REG-SAI.
+            PERFORM GRAVA-RELTU.
+            PERFORM RETORNA-SORT.
+
+       GRAVA-RELTU.
+            MOVE SPACES TO LINHA-RELTU.
+            MOVE RANK-SAI TO WK-RANK-ED.
+            MOVE NUMERO-SAI TO WK-NUMERO-ED.
+            MOVE MEDIA TO WK-MEDIA-ED.
+            STRING WK-RANK-ED   DELIMITED BY SIZE
+                   "    "       DELIMITED BY SIZE
+                   WK-NUMERO-ED DELIMITED BY SIZE
+                   "    "       DELIMITED BY SIZE
+                   WK-MEDIA-ED  DELIMITED BY SIZE
+                   "   "        DELIMITED BY SIZE
+                   SITUACAO     DELIMITED BY SIZE
+                   INTO LINHA-RELTU.
+            WRITE REG-RELTU.
+
+       VERIFICA-DUPLICADO.
+           MOVE "NAO" TO DUPLICADO.
+           PERFORM VERIFICA-DUP-1REG
+                   VARYING WK-IND FROM 1 BY 1
+                   UNTIL WK-IND > QTD-TAB.
+           IF DUPLICADO EQUAL "NAO"
+              IF QTD-TAB < 9999
+                 ADD 1 TO QTD-TAB
+                 MOVE NUMERO-ENT TO NUMERO-TAB(QTD-TAB)
+              ELSE
+                 IF TAB-DUP-CHEIA EQUAL "NAO"
+                    DISPLAY "EM01EX03 - TABELA DE DUPLICADOS CHEIA "
+                            "(9999) - VERIFICACAO INCOMPLETA A PARTIR "
+                            "DO NUMERO " NUMERO-ENT
+                    MOVE "SIM" TO TAB-DUP-CHEIA
+                 END-IF
+              END-IF
+           END-IF.
+
+       VERIFICA-DUP-1REG.
+           IF NUMERO-TAB(WK-IND) EQUAL NUMERO-ENT
+              MOVE "SIM" TO DUPLICADO
+           END-IF.
+
+       GRAVA-DUPLICADO.
+           MOVE NUMERO-ENT TO NUMERO-DUP.
+           MOVE NOME-ENT TO NOME-DUP.
+           WRITE REG-DUP.
+
        CALCULO.
+          MOVE "SIM" TO SOMA-OK.
           ADD NOTA1
               NOTA2
               NOTA3
-		 GIVING  SOMA-NOTA. 
-          
-          DIVIDE SOMA-NOTA BY 3
-                 GIVING WMEDIA.
- 
+		 GIVING  SOMA-NOTA
+              ON SIZE ERROR
+                 MOVE "NAO" TO SOMA-OK
+                 ADD 1 TO QTD-REJEITADOS
+                 DISPLAY "SOMA DE NOTAS FORA DA FAIXA - NUMERO "
+                         NUMERO-ENT
+          END-ADD.
+
+          IF SOMA-OK EQUAL "SIM"
+             DIVIDE SOMA-NOTA BY 3
+                    GIVING WMEDIA ROUNDED
+             IF WMEDIA NOT< 7
+                MOVE "APROVADO" TO SITUACAO
+             ELSE
+                MOVE "REPROVADO" TO SITUACAO
+             END-IF
+          END-IF.
+
        GRAVACAO.
-           MOVE NUMERO-ENT TO NUMERO-SAI.
-           MOVE WMEDIA TO MEDIA.
-           WRITE REG-SAI.
+           MOVE NUMERO-ENT TO NUMERO-SRT.
+           MOVE WMEDIA TO MEDIA-SRT.
+           MOVE SITUACAO TO SITUACAO-SRT.
+           RELEASE REG-SORT.
+           ADD 1 TO QTD-GRAVADOS.
+
+       GRAVA-LOG.
+           OPEN EXTEND EM01LOG.
+           IF EM01LOG-STATUS NOT EQUAL "00"
+              OPEN OUTPUT EM01LOG
+           END-IF.
+           MOVE "EM01EX03" TO PROGRAMA-LOG.
+           MOVE DATA-SISTEMA TO DATA-LOG.
+           MOVE QTD-LIDOS TO QTD-LIDOS-LOG.
+           MOVE QTD-GRAVADOS TO QTD-GRAVADOS-LOG.
+           MOVE QTD-REJEITADOS TO QTD-REJEITADOS-LOG.
+           WRITE REG-LOG.
+           CLOSE EM01LOG.
+
+       RODAPE-RELTU.
+           MOVE SPACES TO LINHA-RELTU.
+           MOVE WK-RANK TO WK-NUMERO-ED.
+           STRING "TOTAL DE ALUNOS CLASSIFICADOS: " DELIMITED BY SIZE
+                  WK-NUMERO-ED DELIMITED BY SIZE
+                  INTO LINHA-RELTU.
+           WRITE REG-RELTU.
 
        TERMINO.
+           PERFORM RODAPE-RELTU.
+           PERFORM GRAVA-LOG.
+           PERFORM LIMPA-CKP.
            CLOSE CADALU
-                 CADATU.
+                 CADATU
+                 CADDUP
+                 RELTU.
 
       
 

@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      EM01EX09.
+       AUTHOR.          MARCELO MIYAZAKI.
+       INSTALLATION.    FATEC-SP.
+       DATE-WRITTEN.    08/08/2026.
+       DATE-COMPILED.
+       SECURITY.  APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS. LE O ARQUIVO DE ENTRADA CADALU(NUMERO, NOME, NOTA1,
+      *         NOTA2, NOTA3 E FALTAS) E GRAVA NO ARQUIVO DE SAIDA
+      *         CADSTA (NUMERO, NOME, MEDIA, FALTAS E STATUS) UM
+      *         EXTRATO CONSOLIDADO DO ALUNO, REUNINDO EM UMA SO
+      *         PASSADA PELO CADALU O CALCULO DE MEDIA DO EM01EX03
+      *         (NOTA1, NOTA2 E NOTA3) E A REGRA DE APROVACAO POR
+      *         FALTAS DO EM01EX05, EM VEZ DE EXIGIR DUAS EXECUCOES
+      *         SEPARADAS E UM CRUZAMENTO MANUAL POR NUMERO. O STATUS
+      *         GRAVADO E APROVADO, RECUPERACAO OU REPROVADO, CONFORME
+      *         A MEDIA MINIMA E O LIMITE DE FALTAS, LIDOS DO ARQUIVO
+      *         DE PARAMETROS CADPAR (O MESMO LAYOUT USADO PELO
+      *         EM01EX05). SE CADPAR NAO ABRIR, OS LIMITES FIXOS DESTE
+      *         PROGRAMA SAO USADOS NO LUGAR DOS PARAMETROS, SEM
+      *         ABORTAR A EXECUCAO. AO FINAL, GRAVA UMA LINHA DE
+      *         ESTATISTICA DA EXECUCAO EM EM01LOG, NO LAYOUT
+      *         COMPARTILHADO DA COPY LOGREG. SE CADALU NAO ABRIR
+      *         CORRETAMENTE, O PROGRAMA ENCERRA COM MENSAGEM, SEM
+      *         TENTAR LER O ARQUIVO. CADALU E UM ARQUIVO INDEXADO
+      *         PELA CHAVE NUMERO-ENT, LIDO AQUI SEQUENCIALMENTE. CADA
+      *         REGISTRO DE SAIDA LEVA A DATA DE PROCESSAMENTO
+      *         (DATA-PROC-SAI).
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MARCELO-PC.
+       OBJECT-COMPUTER. MARCELO-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT     CADALU  ASSIGN  TO      DISK
+           ORGANIZATION IS    INDEXED
+           RECORD KEY IS      NUMERO-ENT
+           FILE STATUS IS CADALU-STATUS.
+           SELECT     CADPAR  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADPAR-STATUS.
+           SELECT     CADSTA  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADSTA-STATUS.
+           SELECT     EM01LOG  ASSIGN  TO     DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS EM01LOG-STATUS.
+
+       DATA     DIVISION.
+
+       FILE SECTION.
+       FD CADALU
+           LABEL        RECORD  ARE     STANDARD
+           VALUE        OF FILE-ID      IS      "CADALU.DAT".
+
+       COPY ALUREG.
+
+       FD CADPAR
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "CADPAR.DAT".
+
+       01 REG-PAR.
+           02 MEDIA-MIN-PAR        PIC 9(02)V99.
+           02 FALTAS-MAX-PAR       PIC 9(02).
+           02 MEDIA-REC-PAR        PIC 9(02)V99.
+
+       FD CADSTA
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "CADSTA.DAT".
+
+       01 REG-SAI.
+           02 NUMERO-SAI         PIC 9(05).
+           02 NOME-SAI           PIC X(20).
+           02 MEDIA              PIC 9(02)V99.
+           02 FALTAS-SAI         PIC 9(02).
+           02 STATUS-SAI         PIC X(11).
+           02 DATA-PROC-SAI      PIC 9(08).
+
+       FD EM01LOG
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "EM01LOG.DAT".
+
+       COPY LOGREG.
+
+       WORKING-STORAGE SECTION.
+
+       77 CADALU-STATUS     PIC X(02) VALUE SPACES.
+       77 CADPAR-STATUS     PIC X(02) VALUE SPACES.
+       77 CADSTA-STATUS     PIC X(02) VALUE SPACES.
+       77 EM01LOG-STATUS     PIC X(02) VALUE SPACES.
+       77 FIM-ARQ        PIC X(03) 	VALUE "NAO".
+       77 SOMA-NOTA	 PIC 9(03)V99 	VALUE ZEROS.
+       77 WMEDIA	 PIC 9(02)V99	VALUE ZEROS.
+       77 MEDIA-MIN      PIC 9(02)V99   VALUE 7,00.
+       77 FALTAS-MAX     PIC 9(02)      VALUE 18.
+       77 MEDIA-REC-MIN  PIC 9(02)V99   VALUE 5,00.
+       77 QTD-LIDOS         PIC 9(05) VALUE ZEROS.
+       77 QTD-GRAVADOS      PIC 9(05) VALUE ZEROS.
+       77 QTD-REJEITADOS    PIC 9(05) VALUE ZEROS.
+       77 STATUS-WK      PIC X(11)      VALUE SPACES.
+       01 DATA-SISTEMA.
+           02 ANO-SISTEMA          PIC 9(04).
+           02 MES-SISTEMA          PIC 9(02).
+           02 DIA-SISTEMA          PIC 9(02).
+
+       PROCEDURE         DIVISION.
+
+       PERFORM INICIO.
+       PERFORM PRINCIPAL
+               UNTIL FIM-ARQ EQUAL "SIM".
+       PERFORM TERMINO.
+       STOP RUN.
+
+       INICIO.
+            ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
+            OPEN INPUT  CADALU
+                 INPUT  CADPAR
+                 OUTPUT CADSTA.
+            IF CADALU-STATUS NOT EQUAL "00"
+               DISPLAY "EM01EX09 - CADALU NAO ABRIU - STATUS "
+                       CADALU-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+            IF CADPAR-STATUS EQUAL "00"
+               PERFORM LEITURA-PARAMETROS
+               CLOSE CADPAR
+            END-IF.
+            PERFORM LEITURA.
+
+       LEITURA-PARAMETROS.
+            READ CADPAR
+                AT END
+                CONTINUE
+                NOT AT END
+                MOVE MEDIA-MIN-PAR TO MEDIA-MIN
+                MOVE FALTAS-MAX-PAR TO FALTAS-MAX
+                MOVE MEDIA-REC-PAR TO MEDIA-REC-MIN.
+
+       LEITURA.
+            READ CADALU
+                AT END
+                MOVE "SIM" TO FIM-ARQ
+                NOT AT END
+                ADD 1 TO QTD-LIDOS.
+
+       PRINCIPAL.
+         PERFORM CALCMEDIA.
+         PERFORM DEFINE-STATUS.
+         PERFORM GRAVACAO.
+         PERFORM LEITURA.
+
+       CALCMEDIA.
+         ADD NOTA1 NOTA2 NOTA3 GIVING SOMA-NOTA.
+         DIVIDE SOMA-NOTA BY 3 GIVING WMEDIA ROUNDED.
+
+       DEFINE-STATUS.
+          IF WMEDIA NOT< MEDIA-MIN AND FALTAS NOT> FALTAS-MAX
+             MOVE "APROVADO" TO STATUS-WK
+          ELSE
+             IF WMEDIA NOT< MEDIA-REC-MIN AND FALTAS NOT> FALTAS-MAX
+                MOVE "RECUPERACAO" TO STATUS-WK
+             ELSE
+                MOVE "REPROVADO" TO STATUS-WK.
+
+       GRAVACAO.
+           MOVE NUMERO-ENT TO NUMERO-SAI.
+           MOVE NOME-ENT TO NOME-SAI.
+           MOVE WMEDIA TO MEDIA.
+           MOVE FALTAS TO FALTAS-SAI.
+           MOVE STATUS-WK TO STATUS-SAI.
+           MOVE DATA-SISTEMA TO DATA-PROC-SAI.
+           WRITE REG-SAI.
+           ADD 1 TO QTD-GRAVADOS.
+
+       GRAVA-LOG.
+           OPEN EXTEND EM01LOG.
+           IF EM01LOG-STATUS NOT EQUAL "00"
+              OPEN OUTPUT EM01LOG
+           END-IF.
+           MOVE "EM01EX09" TO PROGRAMA-LOG.
+           MOVE DATA-SISTEMA TO DATA-LOG.
+           MOVE QTD-LIDOS TO QTD-LIDOS-LOG.
+           MOVE QTD-GRAVADOS TO QTD-GRAVADOS-LOG.
+           MOVE QTD-REJEITADOS TO QTD-REJEITADOS-LOG.
+           WRITE REG-LOG.
+           CLOSE EM01LOG.
+
+       TERMINO.
+           PERFORM GRAVA-LOG.
+           CLOSE CADALU
+                 CADSTA.

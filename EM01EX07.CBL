@@ -7,8 +7,33 @@
        SECURITY.  APENAS O AUTOR PODE MODIFICA-LO.
       *REMARKS. LE ARQUIVOS DE ENTRADA CADALU(NUMERO, NOME,
       *         NOTA1, NOTA2, NOTA3, NOTA4 E SEXO) E GRAVA NO
-      *         ARQUIVO DE SAIDA CADATU (NUMERO, NOME, MEDIA E SEXO)  
-      *         SOMENTE OS REGISTRO DO SEXO FEMININO.
+      *         ARQUIVO DE SAIDA CADATU (NUMERO, NOME, MEDIA E SEXO)
+      *         SOMENTE OS REGISTRO DO SEXO FEMININO. CADA EXECUCAO
+      *         GRAVA EM UM ARQUIVO CADATU07 COM CARIMBO DE GERACAO
+      *         PROPRIO, DIFERENTE DO USADO PELO EM01EX02. OS
+      *         REGISTROS DO SEXO MASCULINO SAO GRAVADOS EM CADATM,
+      *         NO MESMO LAYOUT, EM VEZ DE SEREM DESCARTADOS. AO FINAL,
+      *         GRAVA UMA LINHA DE ESTATISTICA DA EXECUCAO EM EM01LOG,
+      *         NO LAYOUT COMPARTILHADO DA COPY LOGREG. SE CADALU NAO
+      *         ABRIR CORRETAMENTE, O PROGRAMA ENCERRA COM MENSAGEM,
+      *         SEM TENTAR LER O ARQUIVO. CADALU E UM ARQUIVO
+      *         INDEXADO PELA CHAVE NUMERO-ENT, LIDO AQUI
+      *         SEQUENCIALMENTE. CADA REGISTRO DE SAIDA EM CADATU
+      *         LEVA A DATA DE PROCESSAMENTO (DATA-PROC-SAI). A CADA
+      *         QTD-CKP-INTERVALO REGISTROS LIDOS, O ULTIMO
+      *         NUMERO-ENT PROCESSADO E GRAVADO EM CADCKP07, PARA QUE
+      *         UMA EXECUCAO INTERROMPIDA POSSA SER REINICIADA A
+      *         PARTIR DO CHECKPOINT, REABRINDO EM EXTEND O MESMO
+      *         NOME DE GERACAO DE CADATU USADO NA EXECUCAO
+      *         INTERROMPIDA (GRAVADO JUNTO NO CHECKPOINT), EM VEZ DE
+      *         GERAR UM NOME NOVO E PERDER O QUE JA FOI GRAVADO. OS
+      *         CONTADORES DE LIDOS, GRAVADOS E REJEITADOS TAMBEM SAO
+      *         GRAVADOS NO CHECKPOINT E RESTAURADOS AO REINICIAR, PARA
+      *         QUE A LINHA DE ESTATISTICA EM EM01LOG REFLITA A
+      *         EXECUCAO INTEIRA. AO TERMINAR NORMALMENTE, O CHECKPOINT
+      *         E LIMPO. SE CADALU NAO ABRIR, O PROGRAMA TAMBEM RETORNA
+      *         CODIGO DE RETORNO DIFERENTE DE ZERO, PARA QUE EM01DRV
+      *         INTERROMPA A CADEIA DE PASSOS.
                                                                                                                                                                                                                                                                                                                                                                                                                                                                                        
        ENVIRONMENT DIVISION.
 
@@ -20,9 +45,21 @@
        INPUT-OUTPUT SECTION.
         FILE-CONTROL.
            SELECT     CADALU  ASSIGN  TO      DISK
-           ORGANIZATION IS    LINE    SEQUENTIAL.
-           SELECT     CADATU  ASSIGN  TO      DISK
-           ORGANIZATION IS    LINE    SEQUENTIAL.
+           ORGANIZATION IS    INDEXED
+           RECORD KEY IS      NUMERO-ENT
+           FILE STATUS IS CADALU-STATUS.
+           SELECT     CADATU  ASSIGN  TO DYNAMIC CADATU-NOME
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADATU-STATUS.
+           SELECT     CADATM  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADATM-STATUS.
+           SELECT     EM01LOG  ASSIGN  TO     DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS EM01LOG-STATUS.
+           SELECT     CADCKP  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADCKP-STATUS.
 
        DATA     DIVISION.
 
@@ -31,30 +68,68 @@
            LABEL        RECORD  ARE     STANDARD
            VALUE        OF FILE-ID      IS      "CADALU.DAT".
 
-       01 REG-ENT.
-           02 NUMERO-ENT 	PIC 9(05).
-           02 NOME-ENT  	PIC X(20).
-           02 NOTA1		PIC 9(02)V99.
-           02 NOTA2		PIC 9(02)V99.
-           02 NOTA3		PIC 9(02)V99.
-           02 NOTA4		PIC 9(02)V99.
-	   02 SEXO-ENT	    	PIC X(01).
+       COPY ALUREG.
 
        FD CADATU
-           LABEL        RECORD ARE      STANDARD
-           VALUE        OF FILE-ID      IS      "CADATU.DAT".
+           LABEL        RECORD ARE      STANDARD.
 
        01 REG-SAI.
            02 NUMERO-SAI   PIC 9(05).
            02 NOME-SAI     PIC X(20).
            02 MEDIA	   PIC 9(02)V99.
-	   02 SEXO-SAI     PIC X(01).	
+	   02 SEXO-SAI     PIC X(01).
+           02 DATA-PROC-SAI PIC 9(08).
+
+       FD CADATM
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "CADATM.DAT".
+
+       01 REG-MAS.
+           02 NUMERO-MAS   PIC 9(05).
+           02 NOME-MAS     PIC X(20).
+           02 MEDIA-MAS    PIC 9(02)V99.
+           02 SEXO-MAS     PIC X(01).
+
+       FD EM01LOG
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "EM01LOG.DAT".
+
+       COPY LOGREG.
+
+       FD CADCKP
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "CADCKP07.DAT".
+
+       01 REG-CKP.
+           02 NUMERO-CKP	PIC 9(05).
+           02 NOME-CKP		PIC X(30).
+           02 QTD-LIDOS-CKP     PIC 9(05).
+           02 QTD-GRAVADOS-CKP  PIC 9(05).
+           02 QTD-REJEITADOS-CKP PIC 9(05).
 
        WORKING-STORAGE SECTION.
 
+       77 CADALU-STATUS     PIC X(02) VALUE SPACES.
+       77 CADATU-STATUS     PIC X(02) VALUE SPACES.
+       77 CADATM-STATUS     PIC X(02) VALUE SPACES.
+       77 EM01LOG-STATUS     PIC X(02) VALUE SPACES.
+       77 CADCKP-STATUS     PIC X(02) VALUE SPACES.
        77 FIM-ARQ        PIC X(03) 	VALUE "NAO".
-       77 SOMA-NOTA	 PIC 9(02)V99 	VALUE ZEROS.
+       77 FIM-CKP        PIC X(03) 	VALUE "NAO".
+       77 RESUMINDO      PIC X(03) 	VALUE "NAO".
+       77 QTD-CKP-INTERVALO PIC 9(05) VALUE 100.
+       77 CONTADOR-CKP      PIC 9(05) VALUE ZEROS.
+       77 SOMA-NOTA	 PIC 9(03)V99 	VALUE ZEROS.
        77 WMEDIA	 PIC 9(02)V99	VALUE ZEROS.
+       77 QTD-LIDOS         PIC 9(05) VALUE ZEROS.
+       77 QTD-GRAVADOS      PIC 9(05) VALUE ZEROS.
+       77 QTD-REJEITADOS    PIC 9(05) VALUE ZEROS.
+       01 DATA-SISTEMA.
+           02 ANO-SISTEMA          PIC 9(04).
+           02 MES-SISTEMA          PIC 9(02).
+           02 DIA-SISTEMA          PIC 9(02).
+       77 HORA-SISTEMA        PIC 9(08).
+       77 CADATU-NOME         PIC X(30).
 
        PROCEDURE         DIVISION.
 
@@ -65,38 +140,139 @@
        STOP RUN.
 
        INICIO.
-            OPEN INPUT  CADALU
-                 OUTPUT CADATU.
+            ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
+            ACCEPT HORA-SISTEMA FROM TIME.
+            OPEN INPUT  CADALU.
+            IF CADALU-STATUS NOT EQUAL "00"
+               DISPLAY "EM01EX07 - CADALU NAO ABRIU - STATUS "
+                       CADALU-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+            PERFORM VERIFICA-CKP.
+            PERFORM ABRE-SAIDAS.
             PERFORM LEITURA.
 
+       VERIFICA-CKP.
+            OPEN INPUT CADCKP.
+            IF CADCKP-STATUS EQUAL "00"
+               READ CADCKP
+                   AT END
+                   MOVE "SIM" TO FIM-CKP
+                   NOT AT END
+                   MOVE "NAO" TO FIM-CKP
+               END-READ
+               IF FIM-CKP EQUAL "NAO"
+                  MOVE "SIM" TO RESUMINDO
+                  MOVE NOME-CKP TO CADATU-NOME
+                  MOVE QTD-LIDOS-CKP TO QTD-LIDOS
+                  MOVE QTD-GRAVADOS-CKP TO QTD-GRAVADOS
+                  MOVE QTD-REJEITADOS-CKP TO QTD-REJEITADOS
+                  MOVE NUMERO-CKP TO NUMERO-ENT
+                  START CADALU KEY IS GREATER THAN NUMERO-ENT
+                      INVALID KEY
+                      MOVE "SIM" TO FIM-ARQ
+                  END-START
+                  DISPLAY "EM01EX07 - REINICIANDO APOS CHECKPOINT "
+                          NUMERO-CKP " - REAPROVEITANDO SAIDA "
+                          CADATU-NOME
+               END-IF
+               CLOSE CADCKP
+            END-IF.
+            IF RESUMINDO EQUAL "NAO"
+               STRING "CADATU07." DATA-SISTEMA HORA-SISTEMA ".DAT"
+                      DELIMITED BY SIZE INTO CADATU-NOME
+            END-IF.
+
+       ABRE-SAIDAS.
+            IF RESUMINDO EQUAL "SIM"
+               OPEN EXTEND CADATU
+                    EXTEND CADATM
+            ELSE
+               OPEN OUTPUT CADATU
+                    OUTPUT CADATM
+            END-IF.
+
        LEITURA.
             READ CADALU
                 AT END
-                MOVE "SIM" TO FIM-ARQ.
+                MOVE "SIM" TO FIM-ARQ
+                NOT AT END
+                ADD 1 TO QTD-LIDOS.
 
        PRINCIPAL.
          PERFORM CALCMEDIA.
          PERFORM APROVADOS.
+         PERFORM ATUALIZA-CKP.
          PERFORM LEITURA.
 
+       ATUALIZA-CKP.
+           ADD 1 TO CONTADOR-CKP.
+           IF CONTADOR-CKP EQUAL QTD-CKP-INTERVALO
+              PERFORM GRAVA-CKP
+              MOVE ZEROS TO CONTADOR-CKP
+           END-IF.
+
+       GRAVA-CKP.
+           OPEN OUTPUT CADCKP.
+           MOVE NUMERO-ENT TO NUMERO-CKP.
+           MOVE CADATU-NOME TO NOME-CKP.
+           MOVE QTD-LIDOS TO QTD-LIDOS-CKP.
+           MOVE QTD-GRAVADOS TO QTD-GRAVADOS-CKP.
+           MOVE QTD-REJEITADOS TO QTD-REJEITADOS-CKP.
+           WRITE REG-CKP.
+           CLOSE CADCKP.
+
+       LIMPA-CKP.
+           OPEN OUTPUT CADCKP.
+           CLOSE CADCKP.
+
        CALCMEDIA.
           
          ADD NOTA1 NOTA2 NOTA3 NOTA4 GIVING SOMA-NOTA.
          DIVIDE SOMA-NOTA BY 4 GIVING WMEDIA.
 
        APROVADOS.
-          IF SEXO-ENT EQUAL "F" 
+          IF SEXO-ENT EQUAL "F"
 		OR "f"
-                    
-             PERFORM GRAVACAO.
+
+             PERFORM GRAVACAO
+          ELSE
+             PERFORM GRAVA-MASCULINO.
 
        GRAVACAO.
            MOVE NUMERO-ENT TO NUMERO-SAI.
            MOVE NOME-ENT TO NOME-SAI.
    	   MOVE WMEDIA TO MEDIA.
            MOVE SEXO-ENT TO SEXO-SAI.
+           MOVE DATA-SISTEMA TO DATA-PROC-SAI.
            WRITE REG-SAI.
+           ADD 1 TO QTD-GRAVADOS.
+
+       GRAVA-MASCULINO.
+           MOVE NUMERO-ENT TO NUMERO-MAS.
+           MOVE NOME-ENT TO NOME-MAS.
+           MOVE WMEDIA TO MEDIA-MAS.
+           MOVE SEXO-ENT TO SEXO-MAS.
+           WRITE REG-MAS.
+           ADD 1 TO QTD-GRAVADOS.
+
+       GRAVA-LOG.
+           OPEN EXTEND EM01LOG.
+           IF EM01LOG-STATUS NOT EQUAL "00"
+              OPEN OUTPUT EM01LOG
+           END-IF.
+           MOVE "EM01EX07" TO PROGRAMA-LOG.
+           MOVE DATA-SISTEMA TO DATA-LOG.
+           MOVE QTD-LIDOS TO QTD-LIDOS-LOG.
+           MOVE QTD-GRAVADOS TO QTD-GRAVADOS-LOG.
+           MOVE QTD-REJEITADOS TO QTD-REJEITADOS-LOG.
+           WRITE REG-LOG.
+           CLOSE EM01LOG.
 
        TERMINO.
+           PERFORM GRAVA-LOG.
+           PERFORM LIMPA-CKP.
            CLOSE CADALU
-                 CADATU.
+                 CADATU
+                 CADATM.

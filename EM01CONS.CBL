@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      EM01CONS.
+       AUTHOR.          MARCELO MIYAZAKI.
+       INSTALLATION.    FATEC-SP.
+       DATE-WRITTEN.    24/03/2024.
+       DATE-COMPILED.
+       SECURITY.  APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS. CONSULTA UM UNICO ALUNO NO ARQUIVO INDEXADO CADALU,
+      *         PELA CHAVE NUMERO-ENT, SEM PRECISAR LER O ARQUIVO
+      *         INTEIRO COMO FAZEM EM01EX02/03/05/07. O OPERADOR
+      *         DIGITA O NUMERO DO ALUNO; O PROGRAMA FAZ UM READ
+      *         DIRETO (ACCESS MODE RANDOM) E EXIBE O REGISTRO, OU
+      *         AVISA QUE O NUMERO NAO FOI ENCONTRADO. O NUMERO
+      *         ZERO ENCERRA A CONSULTA.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MARCELO-PC.
+       OBJECT-COMPUTER. MARCELO-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT     CADALU  ASSIGN  TO      DISK
+           ORGANIZATION IS    INDEXED
+           ACCESS MODE IS     RANDOM
+           RECORD KEY IS      NUMERO-ENT
+           FILE STATUS IS CADALU-STATUS.
+
+       DATA     DIVISION.
+
+       FILE SECTION.
+       FD CADALU
+           LABEL        RECORD  ARE     STANDARD
+           VALUE        OF FILE-ID      IS      "CADALU.DAT".
+
+       COPY ALUREG.
+
+       WORKING-STORAGE SECTION.
+
+       77 CADALU-STATUS     PIC X(02) VALUE SPACES.
+       77 FIM-CONSULTA      PIC X(03) VALUE "NAO".
+       77 WK-NUMERO         PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE         DIVISION.
+
+       PERFORM INICIO.
+       PERFORM PRINCIPAL
+               UNTIL FIM-CONSULTA EQUAL "SIM".
+       PERFORM TERMINO.
+       STOP RUN.
+
+       INICIO.
+            OPEN INPUT CADALU.
+            IF CADALU-STATUS NOT EQUAL "00"
+               DISPLAY "EM01CONS - CADALU NAO ABRIU - STATUS "
+                       CADALU-STATUS
+               STOP RUN
+            END-IF.
+
+       PRINCIPAL.
+            DISPLAY "EM01CONS - NUMERO DO ALUNO (0 P/ ENCERRAR): ".
+            ACCEPT WK-NUMERO.
+            IF WK-NUMERO EQUAL ZEROS
+               MOVE "SIM" TO FIM-CONSULTA
+            ELSE
+               PERFORM CONSULTA
+            END-IF.
+
+       CONSULTA.
+            MOVE WK-NUMERO TO NUMERO-ENT.
+            READ CADALU
+                INVALID KEY
+                DISPLAY "EM01CONS - ALUNO " WK-NUMERO
+                        " NAO ENCONTRADO"
+                NOT INVALID KEY
+                PERFORM EXIBE-ALUNO
+            END-READ.
+
+       EXIBE-ALUNO.
+            DISPLAY "NUMERO ..: " NUMERO-ENT.
+            DISPLAY "NOME ....: " NOME-ENT.
+            DISPLAY "SEXO ....: " SEXO-ENT.
+            DISPLAY "NASC ....: " DD-ENT "/" MM-ENT "/" AAAA-ENT.
+
+       TERMINO.
+            CLOSE CADALU.

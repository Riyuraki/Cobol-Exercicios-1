@@ -6,9 +6,38 @@
        DATE-COMPILED.
        SECURITY.  APENAS O AUTOR PODE MODIFICA-LO.
       *REMARKS. LE ARQUIVOS DE ENTRADA CADENT(MATRICULA, NOME E
-      *         SALARIO BRUTO) E GRAVA NO ARQUIVO DE SAIDA 
-      *         CADSAI (MATRICULA, NOME E SALARIO BRUTO) SOMENTE OS 
-      *         REGISTRO QUE TIVEREM SALARIO MAIOR QUE 3000.
+      *         SALARIO BRUTO) E GRAVA NO ARQUIVO DE SAIDA
+      *         CADSAI (MATRICULA, NOME E SALARIO BRUTO) SOMENTE OS
+      *         REGISTRO QUE TIVEREM SALARIO MAIOR QUE 3000. OS
+      *         REGISTROS ABAIXO DO LIMITE SAO GRAVADOS EM CADBAI, E
+      *         UM RELATORIO FINAL MOSTRA A QUANTIDADE E O TOTAL DE
+      *         SALARIO DE CADA GRUPO. O CODIGO DE DEPARTAMENTO E
+      *         LIDO DE CADENT, GRAVADO EM CADSAI, E RESUMIDO EM
+      *         RELDEPTO (QUANTIDADE E TOTAL DE SALARIO POR
+      *         DEPARTAMENTO, SOMENTE DO GRUPO ACIMA DO LIMITE). AO
+      *         FINAL, GRAVA UMA LINHA DE ESTATISTICA DA EXECUCAO EM
+      *         EM01LOG, NO LAYOUT COMPARTILHADO DA COPY LOGREG. SE
+      *         CADENT NAO ABRIR CORRETAMENTE, O PROGRAMA ENCERRA COM
+      *         MENSAGEM, SEM TENTAR LER O ARQUIVO. ALEM DO CADSAI
+      *         (LEITURA POR PROGRAMA), TAMBEM GRAVA O RELSAL.DAT,
+      *         UMA VERSAO DO GRUPO ACIMA DO LIMITE EM FORMATO DE
+      *         RELATORIO (TITULO, CABECALHO DE COLUNAS E LINHA DE
+      *         TOTAL), PARA SER IMPRESSA OU ABERTA DIRETAMENTE SEM
+      *         REFORMATACAO. CADA REGISTRO DE SAIDA EM CADSAI LEVA A
+      *         DATA DE PROCESSAMENTO (DATA-PROC-SAI). AO FINAL DO
+      *         CADSAI E GRAVADO UM REGISTRO TRAILER (REG-SAI-TRL) COM
+      *         A QUANTIDADE E O TOTAL DE SALARIO DOS REGISTROS
+      *         GRAVADOS, PARA CONFERENCIA DE HASH-TOTAL PELO JOB DE
+      *         CARGA DA CONTABILIDADE. OS REGISTROS COM SALARIO IGUAL
+      *         A ZERO NAO SAO TRATADOS COMO ABAIXO DO LIMITE - SAO
+      *         DESVIADOS PARA CADZERO, UMA LISTAGEM DE EXCECAO DE
+      *         DIGITACAO, POIS SALARIO ZERO GERALMENTE INDICA FALHA
+      *         NA CARGA DO CADASTRO E NAO UM SALARIO BAIXO VALIDO.
+      *         O NOME DO ARQUIVO CADSAI E GERADO DINAMICAMENTE COM
+      *         DATA E HORA DA EXECUCAO (MESMA TECNICA DO CADATU DE
+      *         EM01EX02), PARA QUE CADA EXECUCAO FIQUE PRESERVADA
+      *         COMO UMA GERACAO PROPRIA NO HISTORICO, EM VEZ DE
+      *         SOBRESCREVER O RESULTADO DA EXECUCAO ANTERIOR.
                                                                                                                                                                                                                                                                                                                                                                                                                                                                                        
        ENVIRONMENT DIVISION.
 
@@ -20,9 +49,26 @@
        INPUT-OUTPUT SECTION.
         FILE-CONTROL.
            SELECT     CADENT  ASSIGN  TO      DISK
-           ORGANIZATION IS    LINE    SEQUENTIAL.
-           SELECT     CADSAI  ASSIGN  TO      DISK
-           ORGANIZATION IS    LINE    SEQUENTIAL.
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADENT-STATUS.
+           SELECT     CADSAI  ASSIGN  TO DYNAMIC CADSAI-NOME
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADSAI-STATUS.
+           SELECT     CADBAI  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADBAI-STATUS.
+           SELECT     CADZERO  ASSIGN  TO     DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADZERO-STATUS.
+           SELECT     RELDEPTO  ASSIGN  TO    DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS RELDEPTO-STATUS.
+           SELECT     RELSAL  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS RELSAL-STATUS.
+           SELECT     EM01LOG  ASSIGN  TO     DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS EM01LOG-STATUS.
 
        DATA     DIVISION.
 
@@ -35,19 +81,96 @@
            02 MATRICULA-ENT 	PIC 9(05).
            02 NOME-ENT  	PIC X(30).
            02 SALARIO-ENT	PIC 9(05)V99.
+           02 DEPARTAMENTO-ENT	PIC X(04).
 
        FD CADSAI
-           LABEL        RECORD ARE      STANDARD
-           VALUE        OF FILE-ID      IS      "CADSAI.DAT".
+           LABEL        RECORD ARE      STANDARD.
 
        01 REG-SAI.
            02 MATRICULA-SAI   	  PIC 9(05).
            02 NOME-SAI   	  PIC X(30).
-           02 SALARIO-SAI         PIC 9(05)V99. 
+           02 SALARIO-SAI         PIC 9(05)V99.
+           02 DEPARTAMENTO-SAI    PIC X(04).
+           02 DATA-PROC-SAI       PIC 9(08).
+
+       01 REG-SAI-TRL.
+           02 TIPO-TRL            PIC X(03).
+           02 QTD-REG-TRL         PIC 9(05).
+           02 TOTAL-SALARIO-TRL   PIC 9(08)V99.
+
+       FD CADBAI
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "CADBAI.DAT".
+
+       01 REG-BAI.
+           02 MATRICULA-BAI 	  PIC 9(05).
+           02 NOME-BAI   	  PIC X(30).
+           02 SALARIO-BAI         PIC 9(05)V99.
+
+       FD CADZERO
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "CADZERO.DAT".
+
+       01 REG-ZERO.
+           02 MATRICULA-ZERO 	  PIC 9(05).
+           02 NOME-ZERO   	  PIC X(30).
+           02 DEPARTAMENTO-ZERO   PIC X(04).
+
+       FD RELDEPTO
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "RELDEPTO.DAT".
+
+       01 REG-DEPTO.
+           02 DEPARTAMENTO-REL    PIC X(04).
+           02 QTD-REL             PIC 9(05).
+           02 TOTAL-REL           PIC 9(08)V99.
+
+       FD RELSAL
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "RELSAL.DAT".
+
+       01 REG-RELSAL.
+           02 LINHA-RELSAL	PIC X(80).
+
+       FD EM01LOG
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "EM01LOG.DAT".
+
+       COPY LOGREG.
 
        WORKING-STORAGE SECTION.
 
+       77 CADENT-STATUS     PIC X(02) VALUE SPACES.
+       77 CADSAI-STATUS     PIC X(02) VALUE SPACES.
+       77 CADBAI-STATUS     PIC X(02) VALUE SPACES.
+       77 CADZERO-STATUS    PIC X(02) VALUE SPACES.
+       77 RELDEPTO-STATUS   PIC X(02) VALUE SPACES.
+       77 RELSAL-STATUS     PIC X(02) VALUE SPACES.
+       77 EM01LOG-STATUS     PIC X(02) VALUE SPACES.
        77 FIM-ARQ        PIC X(03) 	VALUE "NAO".
+       01 DATA-SISTEMA.
+           02 ANO-SISTEMA          PIC 9(04).
+           02 MES-SISTEMA          PIC 9(02).
+           02 DIA-SISTEMA          PIC 9(02).
+       77 QTD-LIDOS         PIC 9(05) VALUE ZEROS.
+       77 QTD-ACIMA         PIC 9(05) VALUE ZEROS.
+       77 QTD-ABAIXO        PIC 9(05) VALUE ZEROS.
+       77 QTD-ZERO          PIC 9(05) VALUE ZEROS.
+       77 TOTAL-ACIMA       PIC 9(08)V99 VALUE ZEROS.
+       77 TOTAL-ABAIXO      PIC 9(08)V99 VALUE ZEROS.
+       77 QTD-DEPTO         PIC 9(03) VALUE ZEROS.
+       77 TAB-DEPTO-CHEIA   PIC X(03) VALUE "NAO".
+       77 WK-IND            PIC 9(03).
+       77 DEPTO-ACHOU       PIC X(03) VALUE "NAO".
+       77 WK-MATRIC-ED      PIC ZZZZ9.
+       77 WK-SALARIO-ED     PIC Z(7)9,99.
+       77 HORA-SISTEMA      PIC 9(08).
+       77 CADSAI-NOME       PIC X(30).
+       01 TAB-DEPTO.
+           02 DEPTO-TAB OCCURS 50 TIMES.
+              03 DEPTO-COD-TAB    PIC X(04).
+              03 DEPTO-QTD-TAB    PIC 9(05).
+              03 DEPTO-TOTAL-TAB  PIC 9(08)V99.
 
        PROCEDURE         DIVISION.
 
@@ -58,29 +181,185 @@
        STOP RUN.
 
        INICIO.
-            OPEN INPUT  CADENT
-                 OUTPUT CADSAI.
+            ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
+            ACCEPT HORA-SISTEMA FROM TIME.
+            STRING "CADSAI06." DATA-SISTEMA HORA-SISTEMA ".DAT"
+                   DELIMITED BY SIZE INTO CADSAI-NOME.
+            OPEN INPUT  CADENT.
+            IF CADENT-STATUS NOT EQUAL "00"
+               DISPLAY "EM01EX06 - CADENT NAO ABRIU - STATUS "
+                       CADENT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+            PERFORM ABRE-SAIDAS.
+            PERFORM CABECALHO-RELSAL.
             PERFORM LEITURA.
 
+       ABRE-SAIDAS.
+            OPEN OUTPUT CADSAI
+                 OUTPUT CADBAI
+                 OUTPUT CADZERO
+                 OUTPUT RELDEPTO
+                 OUTPUT RELSAL.
+
+       CABECALHO-RELSAL.
+            MOVE SPACES TO LINHA-RELSAL.
+            STRING "RELATORIO SALARIAL - ACIMA DO LIMITE - EM01EX06 - "
+                   DELIMITED BY SIZE
+                   DATA-SISTEMA DELIMITED BY SIZE
+                   INTO LINHA-RELSAL.
+            WRITE REG-RELSAL.
+            MOVE SPACES TO LINHA-RELSAL.
+            WRITE REG-RELSAL.
+            MOVE "MATRICULA   NOME                      SALARIO   DEPTO"
+                 TO LINHA-RELSAL.
+            WRITE REG-RELSAL.
+            MOVE SPACES TO LINHA-RELSAL.
+            WRITE REG-RELSAL.
+
        LEITURA.
             READ CADENT
                 AT END
-                MOVE "SIM" TO FIM-ARQ.
+                MOVE "SIM" TO FIM-ARQ
+                NOT AT END
+                ADD 1 TO QTD-LIDOS.
 
        PRINCIPAL.
          PERFORM SELECAO.
          PERFORM LEITURA.
 
        SELECAO.
-          IF SALARIO-ENT > 3000
-             PERFORM GRAVACAO.
+          IF SALARIO-ENT EQUAL ZEROS
+             PERFORM GRAVA-ZERO
+          ELSE
+             IF SALARIO-ENT > 3000
+                PERFORM GRAVACAO
+             ELSE
+                PERFORM GRAVA-ABAIXO.
 
        GRAVACAO.
            MOVE MATRICULA-ENT TO MATRICULA-SAI.
            MOVE NOME-ENT TO NOME-SAI.
    	   MOVE SALARIO-ENT TO SALARIO-SAI.
+           MOVE DEPARTAMENTO-ENT TO DEPARTAMENTO-SAI.
+           MOVE DATA-SISTEMA TO DATA-PROC-SAI.
            WRITE REG-SAI.
+           ADD 1 TO QTD-ACIMA.
+           ADD SALARIO-ENT TO TOTAL-ACIMA.
+           PERFORM ACUMULA-DEPTO.
+           PERFORM GRAVA-RELSAL.
+
+       GRAVA-RELSAL.
+           MOVE SPACES TO LINHA-RELSAL.
+           MOVE MATRICULA-SAI TO WK-MATRIC-ED.
+           MOVE SALARIO-SAI TO WK-SALARIO-ED.
+           STRING WK-MATRIC-ED    DELIMITED BY SIZE
+                  "   "           DELIMITED BY SIZE
+                  NOME-SAI        DELIMITED BY SIZE
+                  "  "            DELIMITED BY SIZE
+                  WK-SALARIO-ED   DELIMITED BY SIZE
+                  "   "           DELIMITED BY SIZE
+                  DEPARTAMENTO-SAI DELIMITED BY SIZE
+                  INTO LINHA-RELSAL.
+           WRITE REG-RELSAL.
+
+       ACUMULA-DEPTO.
+           MOVE "NAO" TO DEPTO-ACHOU.
+           PERFORM PROCURA-DEPTO
+                   VARYING WK-IND FROM 1 BY 1
+                   UNTIL WK-IND > QTD-DEPTO.
+           IF DEPTO-ACHOU EQUAL "NAO"
+              IF QTD-DEPTO < 50
+                 ADD 1 TO QTD-DEPTO
+                 MOVE DEPARTAMENTO-ENT TO DEPTO-COD-TAB(QTD-DEPTO)
+                 MOVE 1 TO DEPTO-QTD-TAB(QTD-DEPTO)
+                 MOVE SALARIO-ENT TO DEPTO-TOTAL-TAB(QTD-DEPTO)
+              ELSE
+                 IF TAB-DEPTO-CHEIA EQUAL "NAO"
+                    DISPLAY "EM01EX06 - TABELA DE DEPARTAMENTOS CHEIA "
+                            "(50) - SUBTOTAL INCOMPLETO A PARTIR DO "
+                            "DEPARTAMENTO " DEPARTAMENTO-ENT
+                    MOVE "SIM" TO TAB-DEPTO-CHEIA
+                 END-IF
+              END-IF
+           END-IF.
+
+       PROCURA-DEPTO.
+           IF DEPTO-COD-TAB(WK-IND) EQUAL DEPARTAMENTO-ENT
+              MOVE "SIM" TO DEPTO-ACHOU
+              ADD 1 TO DEPTO-QTD-TAB(WK-IND)
+              ADD SALARIO-ENT TO DEPTO-TOTAL-TAB(WK-IND)
+           END-IF.
+
+       GRAVA-ABAIXO.
+           MOVE MATRICULA-ENT TO MATRICULA-BAI.
+           MOVE NOME-ENT TO NOME-BAI.
+           MOVE SALARIO-ENT TO SALARIO-BAI.
+           WRITE REG-BAI.
+           ADD 1 TO QTD-ABAIXO.
+           ADD SALARIO-ENT TO TOTAL-ABAIXO.
+
+       GRAVA-ZERO.
+           MOVE MATRICULA-ENT TO MATRICULA-ZERO.
+           MOVE NOME-ENT TO NOME-ZERO.
+           MOVE DEPARTAMENTO-ENT TO DEPARTAMENTO-ZERO.
+           WRITE REG-ZERO.
+           ADD 1 TO QTD-ZERO.
+
+       GRAVA-RELDEPTO.
+           MOVE DEPTO-COD-TAB(WK-IND) TO DEPARTAMENTO-REL.
+           MOVE DEPTO-QTD-TAB(WK-IND) TO QTD-REL.
+           MOVE DEPTO-TOTAL-TAB(WK-IND) TO TOTAL-REL.
+           WRITE REG-DEPTO.
+
+       GRAVA-LOG.
+           OPEN EXTEND EM01LOG.
+           IF EM01LOG-STATUS NOT EQUAL "00"
+              OPEN OUTPUT EM01LOG
+           END-IF.
+           MOVE "EM01EX06" TO PROGRAMA-LOG.
+           MOVE DATA-SISTEMA TO DATA-LOG.
+           MOVE QTD-LIDOS TO QTD-LIDOS-LOG.
+           MOVE QTD-ACIMA TO QTD-GRAVADOS-LOG.
+           ADD QTD-ABAIXO QTD-ZERO GIVING QTD-REJEITADOS-LOG.
+           WRITE REG-LOG.
+           CLOSE EM01LOG.
+
+       RODAPE-RELSAL.
+           MOVE SPACES TO LINHA-RELSAL.
+           MOVE QTD-ACIMA TO WK-MATRIC-ED.
+           MOVE TOTAL-ACIMA TO WK-SALARIO-ED.
+           STRING "TOTAL: " DELIMITED BY SIZE
+                  WK-MATRIC-ED DELIMITED BY SIZE
+                  " REGISTROS - SALARIO: " DELIMITED BY SIZE
+                  WK-SALARIO-ED DELIMITED BY SIZE
+                  INTO LINHA-RELSAL.
+           WRITE REG-RELSAL.
+
+       GRAVA-TRAILER-CADSAI.
+           MOVE "TRL" TO TIPO-TRL.
+           MOVE QTD-ACIMA TO QTD-REG-TRL.
+           MOVE TOTAL-ACIMA TO TOTAL-SALARIO-TRL.
+           WRITE REG-SAI-TRL.
 
        TERMINO.
+           PERFORM GRAVA-RELDEPTO
+                   VARYING WK-IND FROM 1 BY 1
+                   UNTIL WK-IND > QTD-DEPTO.
+           PERFORM RODAPE-RELSAL.
+           PERFORM GRAVA-TRAILER-CADSAI.
+           PERFORM GRAVA-LOG.
+           DISPLAY "EM01EX06 - RESUMO DA EXECUCAO".
+           DISPLAY "REGISTROS LIDOS ..............: " QTD-LIDOS.
+           DISPLAY "ACIMA DO LIMITE  - QTD .......: " QTD-ACIMA.
+           DISPLAY "ACIMA DO LIMITE  - TOTAL SAL ..: " TOTAL-ACIMA.
+           DISPLAY "ABAIXO DO LIMITE - QTD .......: " QTD-ABAIXO.
+           DISPLAY "ABAIXO DO LIMITE - TOTAL SAL ..: " TOTAL-ABAIXO.
+           DISPLAY "SALARIO ZERADO - QTD ..........: " QTD-ZERO.
            CLOSE CADENT
-                 CADSAI.
+                 CADSAI
+                 CADBAI
+                 CADZERO
+                 RELDEPTO
+                 RELSAL.

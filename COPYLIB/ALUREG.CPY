@@ -0,0 +1,19 @@
+      *REMARKS. LAYOUT DO REGISTRO DE ALUNO DO CADASTRO CADALU,
+      *         COMPARTILHADO POR TODOS OS PROGRAMAS QUE LEEM OU
+      *         MANTEM O CADALU.DAT (EM01EX02, EM01EX03, EM01EX05,
+      *         EM01EX07, EM01CONS E EM01MANT). NEM TODO PROGRAMA
+      *         USA TODOS OS CAMPOS - CADA UM SO MOVE OS QUE
+      *         PRECISA PARA O SEU CALCULO.
+       01 REG-ENT.
+           02 NUMERO-ENT            PIC 9(05).
+           02 NOME-ENT              PIC X(20).
+           02 SEXO-ENT              PIC X(01).
+           02 DATANASCIMENTO-ENT.
+             03 DD-ENT              PIC 9(02).
+             03 MM-ENT              PIC 9(02).
+             03 AAAA-ENT            PIC 9(04).
+           02 NOTA1                 PIC 9(02)V99.
+           02 NOTA2                 PIC 9(02)V99.
+           02 NOTA3                 PIC 9(02)V99.
+           02 NOTA4                 PIC 9(02)V99.
+           02 FALTAS                PIC 9(02).

@@ -0,0 +1,11 @@
+      *REMARKS. LAYOUT DO REGISTRO DE LOG DE EXECUCAO COMPARTILHADO
+      *         POR TODOS OS PROGRAMAS EM01EX0X, GRAVADO EM EM01LOG.
+       01 REG-LOG.
+           02 PROGRAMA-LOG         PIC X(08).
+           02 DATA-LOG.
+             03 ANO-LOG            PIC 9(04).
+             03 MES-LOG            PIC 9(02).
+             03 DIA-LOG            PIC 9(02).
+           02 QTD-LIDOS-LOG        PIC 9(05).
+           02 QTD-GRAVADOS-LOG     PIC 9(05).
+           02 QTD-REJEITADOS-LOG   PIC 9(05).

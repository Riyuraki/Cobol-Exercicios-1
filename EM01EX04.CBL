@@ -7,7 +7,27 @@
        SECURITY.  APENAS O AUTOR PODE MODIFICA-LO.
       *REMARKS. LE ARQUIVOS DE ENTRADA CADCLI1(CODIGO, NOME E
       *         SEXO) E GRAVA NO ARQUIVO DE SAIDA CADCLI2 (CODIGO E
-      *         NOME) SOMENTE OS REGISTRO DO SEXO MASCULINO.
+      *         NOME) SOMENTE OS REGISTRO DO SEXO MASCULINO. OS
+      *         REGISTROS NAO GRAVADOS EM CADCLI2 SAO GRAVADOS EM
+      *         CADNAO, E UM RESUMO DA EXECUCAO E EXIBIDO AO FINAL.
+      *         REGISTROS COM SEXO FORA DE M/F SAO GRAVADOS EM
+      *         CADSEX, SEPARADOS DA EXCLUSAO NORMAL DO SEXO FEMININO.
+      *         SE CADCLI1 NAO ABRIR CORRETAMENTE, O PROGRAMA ENCERRA
+      *         COM MENSAGEM, SEM TENTAR LER O ARQUIVO. CADA REGISTRO
+      *         DE SAIDA EM CADCLI2 LEVA A DATA DE PROCESSAMENTO
+      *         (DATA-PROC-SAI). AO FINAL, GRAVA EM RELREC.DAT UM
+      *         RELATORIO DE RECONCILIACAO COM OS TOTAIS DE LIDOS,
+      *         GRAVADOS E EXCLUIDOS, PARA CONFERENCIA DO FILTRO SEM
+      *         PRECISAR CONTAR LINHAS NOS ARQUIVOS DE SAIDA. O ARQUIVO
+      *         CADCLI2 E GRAVADO COM NOME GERADO A CADA EXECUCAO
+      *         (DATA + HORA), PRESERVANDO O HISTORICO DE EXECUCOES
+      *         ANTERIORES EM VEZ DE SOBREPOR O ARQUIVO. ANTES DO
+      *         FILTRO DE SEXO, CADA COD-ENT E CONFRONTADO COM A
+      *         LISTA DE CLIENTES BLOQUEADOS (CADBLO, OPCIONAL); OS
+      *         BLOQUEADOS SAO DESVIADOS PARA CADNAO JUNTO COM OS
+      *         REGISTROS NAO GRAVADOS POR SEXO, SEM PASSAR PARA
+      *         CADCLI2. SE CADBLO NAO ABRIR, NENHUM REGISTRO E
+      *         CONSIDERADO BLOQUEADO.
                                                                                                                                                                                                                                                                                                                                                                                                                                                                                        
        ENVIRONMENT DIVISION.
 
@@ -19,9 +39,26 @@
        INPUT-OUTPUT SECTION.
         FILE-CONTROL.
            SELECT     CADCLI1  ASSIGN  TO      DISK
-           ORGANIZATION IS    LINE    SEQUENTIAL.
-           SELECT     CADCLI2  ASSIGN  TO      DISK
-           ORGANIZATION IS    LINE    SEQUENTIAL.
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADCLI1-STATUS.
+           SELECT     CADBLO  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADBLO-STATUS.
+           SELECT     CADCLI2  ASSIGN  TO      DYNAMIC CADCLI2-NOME
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADCLI2-STATUS.
+           SELECT     CADNAO  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADNAO-STATUS.
+           SELECT     CADSEX  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS CADSEX-STATUS.
+           SELECT     EM01LOG  ASSIGN  TO     DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS EM01LOG-STATUS.
+           SELECT     RELREC  ASSIGN  TO      DISK
+           ORGANIZATION IS    LINE    SEQUENTIAL
+           FILE STATUS IS RELREC-STATUS.
 
        DATA     DIVISION.
 
@@ -35,17 +72,86 @@
            02 NOME-ENT  PIC X(20).
            02 SEXO	PIC X(01).
 
+       FD CADBLO
+           LABEL        RECORD  ARE     STANDARD
+           VALUE        OF FILE-ID      IS      "CADBLO.DAT".
+
+       01 REG-BLO.
+           02 COD-BLO   PIC 9(05).
+
        FD CADCLI2
-           LABEL        RECORD ARE      STANDARD
-           VALUE        OF FILE-ID      IS      "CADCLI2.DAT".
+           LABEL        RECORD ARE      STANDARD.
 
        01 REG-SAI.
            02 COD-SAI   PIC 9(05).
            02 NOME-SAI  PIC X(20).
+           02 DATA-PROC-SAI PIC 9(08).
+
+       FD CADNAO
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "CADNAO.DAT".
+
+       01 REG-NAO.
+           02 COD-NAO   PIC 9(05).
+           02 NOME-NAO  PIC X(20).
+
+       FD CADSEX
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "CADSEX.DAT".
+
+       01 REG-SEX.
+           02 COD-SEX   PIC 9(05).
+           02 NOME-SEX  PIC X(20).
+           02 SEXO-SEX  PIC X(01).
+
+       FD EM01LOG
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "EM01LOG.DAT".
+
+       COPY LOGREG.
+
+       FD RELREC
+           LABEL        RECORD ARE      STANDARD
+           VALUE        OF FILE-ID      IS      "RELREC.DAT".
+
+       01 REG-RELREC.
+           02 LINHA-RELREC     PIC X(80).
 
        WORKING-STORAGE SECTION.
 
+       77 CADCLI1-STATUS    PIC X(02) VALUE SPACES.
+       77 CADBLO-STATUS     PIC X(02) VALUE SPACES.
+       77 CADCLI2-STATUS    PIC X(02) VALUE SPACES.
+       77 CADNAO-STATUS     PIC X(02) VALUE SPACES.
+       77 CADSEX-STATUS     PIC X(02) VALUE SPACES.
+       77 EM01LOG-STATUS     PIC X(02) VALUE SPACES.
+       77 RELREC-STATUS     PIC X(02) VALUE SPACES.
        77 FIM-ARQ        PIC X(03) VALUE "NAO".
+       77 WK-LIDOS-ED     PIC ZZZZ9.
+       77 WK-GRAV-ED      PIC ZZZZ9.
+       77 WK-REJ-ED       PIC ZZZZ9.
+       77 WK-INV-ED       PIC ZZZZ9.
+       77 WK-BLO-ED       PIC ZZZZ9.
+       77 WK-TOTAL-EXC    PIC 9(05) VALUE ZEROS.
+       77 CONFERE         PIC X(03) VALUE "NAO".
+       77 QTD-LIDOS         PIC 9(05) VALUE ZEROS.
+       77 QTD-GRAVADOS      PIC 9(05) VALUE ZEROS.
+       77 QTD-REJEITADOS    PIC 9(05) VALUE ZEROS.
+       77 QTD-INVALIDOS     PIC 9(05) VALUE ZEROS.
+       77 QTD-BLOQUEADOS    PIC 9(05) VALUE ZEROS.
+       77 QTD-BLO           PIC 9(03) VALUE ZEROS.
+       77 TAB-BLO-CHEIA     PIC X(03) VALUE "NAO".
+       77 IDX-BLO           PIC 9(03) VALUE ZEROS.
+       77 FIM-BLO           PIC X(03) VALUE "NAO".
+       77 BLOQUEADO         PIC X(03) VALUE "NAO".
+       77 HORA-SISTEMA      PIC 9(08).
+       77 CADCLI2-NOME      PIC X(30).
+       01 DATA-SISTEMA.
+           02 ANO-SISTEMA          PIC 9(04).
+           02 MES-SISTEMA          PIC 9(02).
+           02 DIA-SISTEMA          PIC 9(02).
+       01 TAB-BLOQUEIO.
+           02 COD-BLO-TAB  PIC 9(05)  OCCURS 200 TIMES.
 
        PROCEDURE         DIVISION.
 
@@ -56,32 +162,201 @@
        STOP RUN.
 
        INICIO.
-            OPEN INPUT  CADCLI1
-                 OUTPUT CADCLI2.
+            ACCEPT DATA-SISTEMA FROM DATE YYYYMMDD.
+            ACCEPT HORA-SISTEMA FROM TIME.
+            STRING "CADCLI204." DATA-SISTEMA HORA-SISTEMA ".DAT"
+                   DELIMITED BY SIZE
+                   INTO CADCLI2-NOME.
+            OPEN INPUT  CADCLI1.
+            IF CADCLI1-STATUS NOT EQUAL "00"
+               DISPLAY "EM01EX04 - CADCLI1 NAO ABRIU - STATUS "
+                       CADCLI1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+            PERFORM ABRE-SAIDAS.
+            PERFORM CARREGA-BLOQUEIO.
             PERFORM LEITURA.
 
+       ABRE-SAIDAS.
+            OPEN OUTPUT CADCLI2
+                 OUTPUT CADNAO
+                 OUTPUT CADSEX
+                 OUTPUT RELREC.
+
+       CARREGA-BLOQUEIO.
+            OPEN INPUT CADBLO.
+            IF CADBLO-STATUS EQUAL "00"
+               PERFORM LEITURA-BLO UNTIL FIM-BLO EQUAL "SIM"
+               CLOSE CADBLO
+            END-IF.
+
+       LEITURA-BLO.
+            READ CADBLO
+                AT END
+                MOVE "SIM" TO FIM-BLO
+                NOT AT END
+                PERFORM ARMAZENA-BLOQUEIO.
+
+       ARMAZENA-BLOQUEIO.
+            IF QTD-BLO < 200
+               ADD 1 TO QTD-BLO
+               MOVE COD-BLO TO COD-BLO-TAB (QTD-BLO)
+            ELSE
+               IF TAB-BLO-CHEIA EQUAL "NAO"
+                  DISPLAY "EM01EX04 - TABELA DE BLOQUEADOS CHEIA (200)"
+                          " - CARGA DE CADBLO INCOMPLETA A PARTIR DO "
+                          "CODIGO " COD-BLO
+                  MOVE "SIM" TO TAB-BLO-CHEIA
+               END-IF
+            END-IF.
+
        LEITURA.
             READ CADCLI1
                 AT END
-                MOVE "SIM" TO FIM-ARQ.
+                MOVE "SIM" TO FIM-ARQ
+                NOT AT END
+                ADD 1 TO QTD-LIDOS.
 
        PRINCIPAL.
          PERFORM MACHISMO.
          PERFORM LEITURA.
 
        MACHISMO.
-          IF SEXO EQUAL "M" 
-                    OR	"m"
-             PERFORM GRAVACAO.
+          PERFORM VERIFICA-BLOQUEIO.
+          IF BLOQUEADO EQUAL "SIM"
+             PERFORM GRAVA-BLOQUEADO
+          ELSE
+             IF SEXO EQUAL "M"
+                       OR	"m"
+                PERFORM GRAVACAO
+             ELSE
+                IF SEXO EQUAL "F"
+                          OR	"f"
+                   PERFORM GRAVA-NAO-GRAVADO
+                ELSE
+                   PERFORM GRAVA-SEXO-INVALIDO.
+
+       VERIFICA-BLOQUEIO.
+           MOVE "NAO" TO BLOQUEADO.
+           PERFORM COMPARA-BLOQUEIO
+                   VARYING IDX-BLO FROM 1 BY 1
+                   UNTIL IDX-BLO > QTD-BLO
+                      OR BLOQUEADO EQUAL "SIM".
+
+       COMPARA-BLOQUEIO.
+           IF COD-ENT EQUAL COD-BLO-TAB (IDX-BLO)
+              MOVE "SIM" TO BLOQUEADO.
 
        GRAVACAO.
            MOVE COD-ENT TO COD-SAI.
            MOVE NOME-ENT TO NOME-SAI.
+           MOVE DATA-SISTEMA TO DATA-PROC-SAI.
            WRITE REG-SAI.
+           ADD 1 TO QTD-GRAVADOS.
+
+       GRAVA-NAO-GRAVADO.
+           MOVE COD-ENT TO COD-NAO.
+           MOVE NOME-ENT TO NOME-NAO.
+           WRITE REG-NAO.
+           ADD 1 TO QTD-REJEITADOS.
+
+       GRAVA-SEXO-INVALIDO.
+           MOVE COD-ENT TO COD-SEX.
+           MOVE NOME-ENT TO NOME-SEX.
+           MOVE SEXO TO SEXO-SEX.
+           WRITE REG-SEX.
+           ADD 1 TO QTD-INVALIDOS.
+
+       GRAVA-BLOQUEADO.
+           MOVE COD-ENT TO COD-NAO.
+           MOVE NOME-ENT TO NOME-NAO.
+           WRITE REG-NAO.
+           ADD 1 TO QTD-BLOQUEADOS.
+
+       GRAVA-LOG.
+           OPEN EXTEND EM01LOG.
+           IF EM01LOG-STATUS NOT EQUAL "00"
+              OPEN OUTPUT EM01LOG
+           END-IF.
+           MOVE "EM01EX04" TO PROGRAMA-LOG.
+           MOVE DATA-SISTEMA TO DATA-LOG.
+           MOVE QTD-LIDOS TO QTD-LIDOS-LOG.
+           MOVE QTD-GRAVADOS TO QTD-GRAVADOS-LOG.
+           ADD QTD-REJEITADOS QTD-INVALIDOS QTD-BLOQUEADOS
+                   GIVING WK-TOTAL-EXC.
+           MOVE WK-TOTAL-EXC TO QTD-REJEITADOS-LOG.
+           WRITE REG-LOG.
+           CLOSE EM01LOG.
+
+       GRAVA-RELREC.
+           MOVE SPACES TO LINHA-RELREC.
+           STRING "RELATORIO DE RECONCILIACAO - EM01EX04 - "
+                  DELIMITED BY SIZE
+                  DATA-SISTEMA DELIMITED BY SIZE
+                  INTO LINHA-RELREC.
+           WRITE REG-RELREC.
+           MOVE SPACES TO LINHA-RELREC.
+           WRITE REG-RELREC.
+           ADD QTD-REJEITADOS QTD-INVALIDOS QTD-BLOQUEADOS
+                   GIVING WK-TOTAL-EXC.
+           IF QTD-LIDOS EQUAL QTD-GRAVADOS + WK-TOTAL-EXC
+              MOVE "SIM" TO CONFERE
+           ELSE
+              MOVE "NAO" TO CONFERE
+           END-IF.
+           MOVE QTD-LIDOS TO WK-LIDOS-ED.
+           STRING "REGISTROS LIDOS DE CADCLI1 ....: "
+                  DELIMITED BY SIZE
+                  WK-LIDOS-ED DELIMITED BY SIZE
+                  INTO LINHA-RELREC.
+           WRITE REG-RELREC.
+           MOVE QTD-GRAVADOS TO WK-GRAV-ED.
+           STRING "REGISTROS GRAVADOS EM CADCLI2 .: "
+                  DELIMITED BY SIZE
+                  WK-GRAV-ED DELIMITED BY SIZE
+                  INTO LINHA-RELREC.
+           WRITE REG-RELREC.
+           MOVE QTD-REJEITADOS TO WK-REJ-ED.
+           STRING "EXCLUIDOS SEXO FEMININO .......: "
+                  DELIMITED BY SIZE
+                  WK-REJ-ED DELIMITED BY SIZE
+                  INTO LINHA-RELREC.
+           WRITE REG-RELREC.
+           MOVE QTD-INVALIDOS TO WK-INV-ED.
+           STRING "EXCLUIDOS SEXO INVALIDO .......: "
+                  DELIMITED BY SIZE
+                  WK-INV-ED DELIMITED BY SIZE
+                  INTO LINHA-RELREC.
+           WRITE REG-RELREC.
+           MOVE QTD-BLOQUEADOS TO WK-BLO-ED.
+           STRING "EXCLUIDOS CLIENTE BLOQUEADO ...: "
+                  DELIMITED BY SIZE
+                  WK-BLO-ED DELIMITED BY SIZE
+                  INTO LINHA-RELREC.
+           WRITE REG-RELREC.
+           MOVE SPACES TO LINHA-RELREC.
+           WRITE REG-RELREC.
+           STRING "LIDOS = GRAVADOS + EXCLUIDOS .: "
+                  DELIMITED BY SIZE
+                  CONFERE DELIMITED BY SIZE
+                  INTO LINHA-RELREC.
+           WRITE REG-RELREC.
 
        TERMINO.
+           PERFORM GRAVA-LOG.
+           PERFORM GRAVA-RELREC.
+           DISPLAY "EM01EX04 - RESUMO DA EXECUCAO".
+           DISPLAY "REGISTROS LIDOS ........: " QTD-LIDOS.
+           DISPLAY "REGISTROS GRAVADOS .....: " QTD-GRAVADOS.
+           DISPLAY "REGISTROS REJEITADOS ...: " QTD-REJEITADOS.
+           DISPLAY "SEXO INVALIDO ..........: " QTD-INVALIDOS.
+           DISPLAY "CLIENTE BLOQUEADO ......: " QTD-BLOQUEADOS.
            CLOSE CADCLI1
-                 CADCLI2.
+                 CADCLI2
+                 CADNAO
+                 CADSEX
+                 RELREC.
 
       
 
